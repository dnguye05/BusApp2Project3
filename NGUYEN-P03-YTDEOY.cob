@@ -0,0 +1,93 @@
+000100******************************************************************
+000200*    PROGRAM:      NGUYEN-P03-YTDEOY
+000300*    AUTHOR:       DAVID NGUYEN
+000400*    INSTALLATION: PAYROLL DATA PROCESSING
+000500*    DATE-WRITTEN: MARCH 9, 2026
+000600*    DATE-COMPILED:
+000700*    PURPOSE:      YEAR-END RESET UTILITY.  RUN ONCE AT THE START
+000800*                  OF EACH CALENDAR YEAR TO ZERO THE YEAR-TO-DATE
+000900*                  HOURS AND EARNINGS BUCKETS ON EVERY RECORD OF
+001000*                  THE YEAR-TO-DATE EARNINGS FILE SO ACCUMULATION
+001100*                  STARTS OVER FOR THE NEW YEAR.  EMPLOYEE
+001200*                  RECORDS THEMSELVES ARE NOT REMOVED.
+001300*-----------------------------------------------------------------
+001400*    MODIFICATION HISTORY
+001500*    DATE       INIT  DESCRIPTION
+001600*    03/09/2026 DN    ORIGINAL PROGRAM WRITTEN.
+001650*    03/09/2026 DN    ADDED YE-YTD-DOUBLETIME-EARNINGS TO THE
+001660*                     BUCKETS ZEROED BY 2000-RESET-RECORD - IT WAS
+001670*                     BEING LEFT OUT AND KEPT ACCUMULATING ACROSS
+001680*                     YEAR-END RESETS.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. NGUYEN-P03-YTDEOY.
+002000 AUTHOR. DAVID NGUYEN.
+002100 INSTALLATION. PAYROLL DATA PROCESSING.
+002200 DATE-WRITTEN. MARCH 9, 2026.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT YTD-EARNINGS-FILE ASSIGN TO "YTDEARN"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS YE-EMPLOYEE-ID
+003100         FILE STATUS IS WS-YTDEARN-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  YTD-EARNINGS-FILE.
+003500 COPY YTDMAST.
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-FILE-STATUSES.
+003800     03 WS-YTDEARN-STATUS         PIC X(02) VALUE "00".
+003900        88 WS-YTDEARN-OK                     VALUE "00".
+004000        88 WS-YTDEARN-EOF                     VALUE "10".
+004100 01  WS-SWITCHES.
+004200     03 WS-EOF-SW                 PIC X(01) VALUE 'N'.
+004300        88 WS-END-OF-FILE                    VALUE 'Y'.
+004400 01  WS-SYS-DATE.
+004500     03 WS-SYS-DATE-YEAR          PIC 9(04).
+004600     03 WS-SYS-DATE-MONTH         PIC 99.
+004700     03 WS-SYS-DATE-DAY           PIC 99.
+004800 01  WS-COUNTERS.
+004900     03 WS-RECORDS-RESET          PIC 9(06) VALUE 0.
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005300     PERFORM 2000-RESET-RECORD THRU 2000-EXIT
+005400         UNTIL WS-END-OF-FILE.
+005500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005600     STOP RUN.
+005700 1000-INITIALIZE.
+005800     OPEN I-O YTD-EARNINGS-FILE.
+005900     MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATE.
+006000     PERFORM 1100-READ-NEXT-RECORD THRU 1100-EXIT.
+006100 1000-EXIT.
+006200     EXIT.
+006300 1100-READ-NEXT-RECORD.
+006400     READ YTD-EARNINGS-FILE NEXT RECORD
+006500         AT END
+006600             MOVE 'Y' TO WS-EOF-SW
+006700     END-READ.
+006800 1100-EXIT.
+006900     EXIT.
+007000 2000-RESET-RECORD.
+007100     MOVE WS-SYS-DATE-YEAR TO YE-YEAR.
+007200     MOVE 0 TO YE-YTD-HOURS.
+007300     MOVE 0 TO YE-YTD-REGULAR-EARNINGS.
+007400     MOVE 0 TO YE-YTD-OVERTIME-EARNINGS.
+007450     MOVE 0 TO YE-YTD-DOUBLETIME-EARNINGS.
+007500     MOVE 0 TO YE-YTD-TOTAL-EARNINGS.
+007600     MOVE 0 TO YE-YTD-NET-EARNINGS.
+007700     REWRITE YTD-EARNINGS-RECORD.
+007800     ADD 1 TO WS-RECORDS-RESET.
+007900     PERFORM 1100-READ-NEXT-RECORD THRU 1100-EXIT.
+008000 2000-EXIT.
+008100     EXIT.
+008200 9000-TERMINATE.
+008300     CLOSE YTD-EARNINGS-FILE.
+008400     DISPLAY 'NGUYEN-P03-YTDEOY - RECORDS RESET: '
+008500         WS-RECORDS-RESET.
+008600 9000-EXIT.
+008700     EXIT.
+008800 END PROGRAM NGUYEN-P03-YTDEOY.
