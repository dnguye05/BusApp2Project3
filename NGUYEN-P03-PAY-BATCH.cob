@@ -0,0 +1,433 @@
+000100******************************************************************
+000200*    PROGRAM:      NGUYEN-P03-PAY-BATCH
+000300*    AUTHOR:       DAVID NGUYEN
+000400*    INSTALLATION: PAYROLL DATA PROCESSING
+000500*    DATE-WRITTEN: MARCH 2, 2026
+000600*    DATE-COMPILED:
+000700*    PURPOSE:      BATCH PAYROLL RUN.  READS THE SEQUENTIAL TIME
+000800*                  CARD FILE ONE RECORD PER EMPLOYEE, LOOKS EACH
+000900*                  EMPLOYEE UP AND CALCULATES PAY THE SAME WAY
+001000*                  THE ONLINE PAY SCREEN DOES, AND PRINTS A
+001100*                  PAYROLL REGISTER REPORT - ONE DETAIL LINE PER
+001200*                  EMPLOYEE, WITH PAGE BREAKS AND A GRAND-TOTAL
+001300*                  LINE - SO PAYROLL AND THE AUDITORS HAVE A
+001400*                  PAPER RECORD OF THE RUN.
+001500*-----------------------------------------------------------------
+001600*    MODIFICATION HISTORY
+001700*    DATE       INIT  DESCRIPTION
+001800*    03/02/2026 DN    ORIGINAL PROGRAM WRITTEN.
+001900*    03/02/2026 DN    REPLACED THE PLAIN BATCH RESULTS FILE WITH
+002000*                     A PAGED PAYROLL REGISTER REPORT WITH A
+002100*                     GRAND-TOTAL LINE.
+002150*    03/09/2026 DN    ADDED GL-EXTRACT-FILE - WRITES ONE GENERAL
+002160*                     LEDGER SUMMARY RECORD PER EMPLOYEE PAID FOR
+002170*                     THE GL LOAD JOB.
+002180*    03/09/2026 DN    ADDED A CALL TO NGUYEN-P03-AUDIT AFTER EVERY
+002190*                     PASS THROUGH THE CALCULATION SUBPROGRAM FOR
+002195*                     COMPLIANCE RECONSTRUCTION OF THE RUN.
+002196*    03/09/2026 DN    ADDED CHECKPOINT/RESTART - WRITES THE LAST
+002197*                     EMPLOYEE ID POSTED EVERY N EMPLOYEES SO A
+002198*                     RERUN AFTER AN ABEND SKIPS FORWARD INSTEAD
+002199*                     OF DOUBLE-POSTING.
+002201*    03/09/2026 DN    A RESTARTED RUN NOW OPENS THE REGISTER AND
+002202*                     GL EXTRACT WITH EXTEND INSTEAD OF OUTPUT SO
+002203*                     THE EARLIER, ABORTED RUN'S LINES ARE KEPT
+002204*                     RATHER THAN OVERWRITTEN.
+002205*    03/09/2026 DN    WIDENED THE EARNINGS FIELDS FED FROM
+002206*                     CALCLINK.CPY AND WIRED LK-CALC-DOUBLETIME-
+002207*                     EARNINGS INTO THE YTD UPDATE.
+002208*    03/09/2026 DN    THE EXCEPTION LOG IS NOW OPENED BY 1210-
+002209*                     OPEN-OUTPUT-FILES ALONG WITH THE REGISTER
+002210*                     AND GL EXTRACT, AFTER THE RESTART CHECK, SO
+002211*                     A RESTARTED RUN EXTENDS IT INSTEAD OF
+002212*                     TRUNCATING THE EARLIER PORTION OF THE RUN'S
+002213*                     EXCEPTIONS.
+002214*    03/09/2026 DN    MOVED 1210-OPEN-OUTPUT-FILES AHEAD OF 1250-
+002215*                     SKIP-TO-RESTART-POINT AND 2150-LOG-EXCEPTION
+002216*                     AHEAD OF 2100-UPDATE-YTD SO PARAGRAPH
+002217*                     NUMBERS RUN IN ASCENDING ORDER THROUGHOUT.
+002218*    03/09/2026 DN    ADDED THE PAGE NUMBER AND GRAND-TOTAL
+002219*                     ACCUMULATORS TO CHECKPOINT-RECORD AND HAD
+002220*                     2500-WRITE-CHECKPOINT SAVE THEM AND
+002221*                     1200-CHECK-RESTART RELOAD THEM - A RESTARTED
+002222*                     RUN WAS STARTING THE PAGE NUMBER AND GRAND
+002223*                     TOTALS BACK AT ZERO EVEN THOUGH IT APPENDS
+002224*                     (OPEN EXTEND) TO THE SAME PAYROLL REGISTER
+002225*                     THE ABENDED RUN ALREADY WROTE TO, GARBLING
+002226*                     THE NEXT PAGE HEADER AND UNDERSTATING THE
+002227*                     FINAL GRAND TOTALS LINE.
+002228******************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. NGUYEN-P03-PAY-BATCH.
+002500 AUTHOR. DAVID NGUYEN.
+002600 INSTALLATION. PAYROLL DATA PROCESSING.
+002700 DATE-WRITTEN. MARCH 2, 2026.
+002800 DATE-COMPILED.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TIME-CARD-FILE ASSIGN TO "TIMECARD"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-TIMECARD-STATUS.
+003500     SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYROLL"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-PAYROLL-STATUS.
+003710     SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+003720         ORGANIZATION IS LINE SEQUENTIAL
+003730         FILE STATUS IS WS-EXCPLOG-STATUS.
+003740     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+003750         ORGANIZATION IS LINE SEQUENTIAL
+003760         FILE STATUS IS WS-GLEXTRCT-STATUS.
+003770     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+003780         ORGANIZATION IS LINE SEQUENTIAL
+003790         FILE STATUS IS WS-CHECKPT-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  TIME-CARD-FILE.
+004100 COPY TIMECARD.
+004200 FD  PAYROLL-REGISTER-FILE.
+004300 COPY PAYREG.
+004310 FD  EXCEPTION-LOG-FILE.
+004320 COPY EXCPLOG.
+004330 FD  GL-EXTRACT-FILE.
+004340 COPY GLEXTRCT.
+004350 FD  CHECKPOINT-FILE.
+004360 COPY CHECKPT.
+004400 WORKING-STORAGE SECTION.
+004500 COPY EMPLULNK.
+004600 COPY CALCLINK.
+004610 COPY YTDUPLNK.
+004620 COPY AUDITLNK.
+004700 01  WS-FILE-STATUSES.
+004800     03 WS-TIMECARD-STATUS        PIC X(02) VALUE "00".
+004900        88 WS-TIMECARD-OK                    VALUE "00".
+005000        88 WS-TIMECARD-EOF                    VALUE "10".
+005100     03 WS-PAYROLL-STATUS         PIC X(02) VALUE "00".
+005110     03 WS-EXCPLOG-STATUS         PIC X(02) VALUE "00".
+005120     03 WS-GLEXTRCT-STATUS        PIC X(02) VALUE "00".
+005130     03 WS-CHECKPT-STATUS         PIC X(02) VALUE "00".
+005200 01  WS-SWITCHES.
+005300     03 WS-EOF-SW                 PIC X(01) VALUE 'N'.
+005400        88 WS-END-OF-FILE                    VALUE 'Y'.
+005410     03 WS-RESTART-SW             PIC X(01) VALUE 'N'.
+005420        88 WS-IS-RESTART                     VALUE 'Y'.
+005500 01  WS-COUNTERS.
+005600     03 WS-RECORDS-READ           PIC 9(06) VALUE 0.
+005700     03 WS-RECORDS-PROCESSED      PIC 9(06) VALUE 0.
+005800     03 WS-RECORDS-REJECTED       PIC 9(06) VALUE 0.
+005810 01  WS-CHECKPOINT-CONTROLS.
+005820     03 WS-RESTART-EMPLOYEE-ID    PIC X(05) VALUE SPACES.
+005830     03 WS-CHECKPOINT-COUNT       PIC 9(04) VALUE 0.
+005840     03 WS-CHECKPOINT-INTERVAL    PIC 9(04) VALUE 25.
+005900 01  WS-SYS-DATE.
+006000     03 WS-SYS-DATE-YEAR.
+006100         05 WS-SYS-DATE-YR-CENTURY PIC 99.
+006200         05 WS-SYS-DATE-YR-DECADE PIC 99.
+006300     03 WS-SYS-DATE-MONTH PIC 99.
+006400     03 WS-SYS-DATE-DAY PIC 99.
+006500     03 WS-SYS-DATE-HOUR PIC 99.
+006600     03 WS-SYS-DATE-MINUTE PIC 99.
+006700 01  WS-RUN-DATE.
+006800     03 WS-RUN-MONTH PIC XX.
+006900     03 FILLER PIC X VALUE '/'.
+007000     03 WS-RUN-DAY PIC XX.
+007100     03 FILLER PIC X VALUE '/'.
+007200     03 WS-RUN-YEAR PIC XXXX.
+007210 01  WS-OPERATOR-ID                PIC X(08) VALUE 'BATCH'.
+007220 01  WS-TERM-TIME.
+007230     03 WS-TERM-TIME-HH            PIC 99.
+007240     03 FILLER                     PIC X VALUE ':'.
+007250     03 WS-TERM-TIME-MM            PIC 99.
+007260     03 FILLER                     PIC XX VALUE SPACES.
+007300 01  WS-RPT-CONTROLS.
+007400     03 WS-RPT-PAGE-NO            PIC 9(04) VALUE 0.
+007500     03 WS-RPT-LINE-NO            PIC 9(02) VALUE 99.
+007600     03 WS-RPT-MAX-LINES          PIC 9(02) VALUE 20.
+007700     03 WS-RPT-GRAND-HOURS        PIC 9(06)V9(02) VALUE 0.
+007800     03 WS-RPT-GRAND-REGULAR      PIC 9(07)V9(02) VALUE 0.
+007900     03 WS-RPT-GRAND-OVERTIME     PIC 9(07)V9(02) VALUE 0.
+008000     03 WS-RPT-GRAND-TOTAL        PIC 9(07)V9(02) VALUE 0.
+008100 01  WS-RPT-HEADER-1.
+008200     03 FILLER                    PIC X(20) VALUE 'DAVID NGUYEN'.
+008300     03 FILLER               PIC X(17) VALUE 'PAYROLL REGISTER'.
+008400     03 FILLER                    PIC X(10) VALUE 'RUN DATE: '.
+008500     03 WS-RPT-H1-RUN-DATE        PIC X(10).
+008600     03 FILLER                    PIC X(04) VALUE SPACES.
+008700     03 FILLER                    PIC X(06) VALUE 'PAGE: '.
+008800     03 WS-RPT-H1-PAGE            PIC ZZZ9.
+008900 01  WS-RPT-COLUMN-HDR.
+009000     03 FILLER                    PIC X(08) VALUE 'EMP ID'.
+009100     03 FILLER                    PIC X(27) VALUE 'EMPLOYEE NAME'.
+009200     03 FILLER                    PIC X(08) VALUE 'HOURS'.
+009300     03 FILLER                    PIC X(08) VALUE 'RATE'.
+009400     03 FILLER                    PIC X(11) VALUE 'REGULAR'.
+009500     03 FILLER                    PIC X(11) VALUE 'OVERTIME'.
+009600     03 FILLER                    PIC X(07) VALUE 'TOTAL'.
+009700 01  WS-RPT-DETAIL.
+009800     03 WS-RPT-DT-EMPLOYEE-ID     PIC X(08).
+009900     03 WS-RPT-DT-EMPLOYEE-NAME   PIC X(27).
+010000     03 WS-RPT-DT-HOURS           PIC Z9.99.
+010100     03 FILLER                    PIC X(04) VALUE SPACES.
+010200     03 WS-RPT-DT-RATE            PIC Z9.99.
+010300     03 FILLER                    PIC X(04) VALUE SPACES.
+010400     03 WS-RPT-DT-REGULAR         PIC Z,ZZ9.99.
+010500     03 FILLER                    PIC X(02) VALUE SPACES.
+010600     03 WS-RPT-DT-OVERTIME        PIC Z,ZZ9.99.
+010700     03 FILLER                    PIC X(02) VALUE SPACES.
+010800     03 WS-RPT-DT-TOTAL           PIC ZZ,ZZ9.99.
+010900 01  WS-RPT-TOTAL-LINE.
+011000     03 FILLER                    PIC X(35) VALUE 'GRAND TOTALS'.
+011100     03 WS-RPT-TL-HOURS           PIC ZZ,ZZ9.99.
+011200     03 FILLER                    PIC X(10) VALUE SPACES.
+011300     03 WS-RPT-TL-REGULAR         PIC ZZZ,ZZ9.99.
+011400     03 FILLER                    PIC X(01) VALUE SPACES.
+011500     03 WS-RPT-TL-OVERTIME        PIC ZZZ,ZZ9.99.
+011600     03 FILLER                    PIC X(01) VALUE SPACES.
+011700     03 WS-RPT-TL-TOTAL           PIC ZZZ,ZZ9.99.
+011710 01  WS-EXC-DETAIL.
+011720     03 WS-EXC-DT-DATE             PIC X(10).
+011730     03 FILLER                     PIC X(02) VALUE SPACES.
+011740     03 WS-EXC-DT-EMPLOYEE-ID      PIC X(07).
+011750     03 WS-EXC-DT-HOURS            PIC Z9.99.
+011760     03 FILLER                     PIC X(02) VALUE SPACES.
+011770     03 WS-EXC-DT-RATE             PIC Z9.99.
+011780     03 FILLER                     PIC X(02) VALUE SPACES.
+011790     03 WS-EXC-DT-REASON           PIC X(40).
+011800 PROCEDURE DIVISION.
+011900 0000-MAINLINE.
+012000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012100     PERFORM 2000-PROCESS-TIMECARD THRU 2000-EXIT
+012200         UNTIL WS-END-OF-FILE.
+012300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012400     STOP RUN.
+012500 1000-INITIALIZE.
+012600     OPEN INPUT TIME-CARD-FILE.
+012800     MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATE.
+012900     MOVE WS-SYS-DATE-MONTH TO WS-RUN-MONTH.
+013000     MOVE WS-SYS-DATE-DAY TO WS-RUN-DAY.
+013100     MOVE WS-SYS-DATE-YEAR TO WS-RUN-YEAR.
+013110     MOVE WS-SYS-DATE-HOUR TO WS-TERM-TIME-HH.
+013120     MOVE WS-SYS-DATE-MINUTE TO WS-TERM-TIME-MM.
+013200     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+013210     PERFORM 1210-OPEN-OUTPUT-FILES THRU 1210-EXIT.
+013300 1000-EXIT.
+013400     EXIT.
+013500 1100-READ-TIMECARD.
+013600     READ TIME-CARD-FILE
+013700         AT END
+013800             MOVE 'Y' TO WS-EOF-SW
+013900             GO TO 1100-EXIT
+014000     END-READ.
+014100     ADD 1 TO WS-RECORDS-READ.
+014200 1100-EXIT.
+014300     EXIT.
+014305 1200-CHECK-RESTART.
+014310     OPEN INPUT CHECKPOINT-FILE.
+014315     IF WS-CHECKPT-STATUS NOT EQUAL TO '00'
+014320         PERFORM 1100-READ-TIMECARD THRU 1100-EXIT
+014325         GO TO 1200-EXIT
+014330     END-IF.
+014335     READ CHECKPOINT-FILE
+014340         AT END
+014345             CLOSE CHECKPOINT-FILE
+014350             PERFORM 1100-READ-TIMECARD THRU 1100-EXIT
+014355             GO TO 1200-EXIT
+014360     END-READ.
+014365     MOVE CP-LAST-EMPLOYEE-ID TO WS-RESTART-EMPLOYEE-ID.
+014366     MOVE CP-PAGE-NO TO WS-RPT-PAGE-NO.
+014367     MOVE CP-GRAND-HOURS TO WS-RPT-GRAND-HOURS.
+014368     MOVE CP-GRAND-REGULAR TO WS-RPT-GRAND-REGULAR.
+014369     MOVE CP-GRAND-OVERTIME TO WS-RPT-GRAND-OVERTIME.
+014371     MOVE CP-GRAND-TOTAL TO WS-RPT-GRAND-TOTAL.
+014372     MOVE 'Y' TO WS-RESTART-SW.
+014375     CLOSE CHECKPOINT-FILE.
+014380     DISPLAY 'NGUYEN-P03-PAY-BATCH - RESTARTING AFTER EMPLOYEE: '
+014382         WS-RESTART-EMPLOYEE-ID.
+014384     PERFORM 1100-READ-TIMECARD THRU 1100-EXIT.
+014386     PERFORM 1250-SKIP-TO-RESTART-POINT THRU 1250-EXIT.
+014388 1200-EXIT.
+014390     EXIT.
+014410 1210-OPEN-OUTPUT-FILES.
+014412     IF WS-IS-RESTART
+014414         OPEN EXTEND PAYROLL-REGISTER-FILE
+014416         OPEN EXTEND GL-EXTRACT-FILE
+014418         OPEN EXTEND EXCEPTION-LOG-FILE
+014420     ELSE
+014422         OPEN OUTPUT PAYROLL-REGISTER-FILE
+014424         OPEN OUTPUT GL-EXTRACT-FILE
+014426         OPEN OUTPUT EXCEPTION-LOG-FILE
+014428     END-IF.
+014430 1210-EXIT.
+014432     EXIT.
+014434 1250-SKIP-TO-RESTART-POINT.
+014436     PERFORM 1100-READ-TIMECARD THRU 1100-EXIT
+014438         UNTIL WS-END-OF-FILE
+014440         OR TC-EMPLOYEE-ID EQUAL TO WS-RESTART-EMPLOYEE-ID.
+014442     IF NOT WS-END-OF-FILE
+014444         PERFORM 1100-READ-TIMECARD THRU 1100-EXIT
+014446     END-IF.
+014448 1250-EXIT.
+014449     EXIT.
+014501 2000-PROCESS-TIMECARD.
+014500     MOVE TC-EMPLOYEE-ID TO LK-EMPLU-EMPLOYEE-ID.
+014600     CALL 'NGUYEN-P03-EMPLU' USING LK-EMPLU-AREA.
+014700     IF LK-EMPLU-NOT-FOUND
+014800         ADD 1 TO WS-RECORDS-REJECTED
+014900         GO TO 2000-READ-NEXT
+015000     END-IF.
+015100     MOVE TC-HOURS-WORKED TO LK-CALC-HOURS.
+015200     MOVE LK-EMPLU-PAY-RATE TO LK-CALC-RATE.
+015250     MOVE LK-EMPLU-CLASSIFICATION-CODE TO
+015260         LK-CALC-CLASSIFICATION-CODE.
+015300     CALL 'NGUYEN-P03-CALC' USING LK-CALC-AREA.
+015305     PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT.
+015310     IF LK-CALC-INVALID-HOURS OR LK-CALC-INVALID-RATE
+015320         PERFORM 2150-LOG-EXCEPTION THRU 2150-EXIT
+015330         ADD 1 TO WS-RECORDS-REJECTED
+015340         GO TO 2000-READ-NEXT
+015345     END-IF.
+015350     PERFORM 2100-UPDATE-YTD THRU 2100-EXIT.
+015400     PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT.
+015450     PERFORM 2300-WRITE-GL-RECORD THRU 2300-EXIT.
+015500     ADD 1 TO WS-RECORDS-PROCESSED.
+015510     PERFORM 2450-CHECKPOINT-CHECK THRU 2450-EXIT.
+015600 2000-READ-NEXT.
+015700     PERFORM 1100-READ-TIMECARD THRU 1100-EXIT.
+015800 2000-EXIT.
+015900     EXIT.
+015901 2100-UPDATE-YTD.
+015902     MOVE LK-EMPLU-EMPLOYEE-ID TO LK-YTDUP-EMPLOYEE-ID.
+015903     MOVE LK-CALC-TOTAL-HOURS TO LK-YTDUP-HOURS.
+015904     MOVE LK-CALC-REGULAR-EARNINGS TO LK-YTDUP-REGULAR-EARNINGS.
+015910     MOVE LK-CALC-OVERTIME-EARNINGS TO LK-YTDUP-OVERTIME-EARNINGS.
+015920     MOVE LK-CALC-DOUBLETIME-EARNINGS
+015921         TO LK-YTDUP-DOUBLETIME-EARNINGS.
+015930     MOVE LK-CALC-TOTAL-EARNINGS TO LK-YTDUP-TOTAL-EARNINGS.
+015940     MOVE LK-CALC-NET-EARNINGS TO LK-YTDUP-NET-EARNINGS.
+015950     CALL 'NGUYEN-P03-YTDUP' USING LK-YTDUP-AREA.
+015960 2100-EXIT.
+015965     EXIT.
+015970 2150-LOG-EXCEPTION.
+015972     MOVE WS-RUN-DATE TO WS-EXC-DT-DATE.
+015973     MOVE LK-EMPLU-EMPLOYEE-ID TO WS-EXC-DT-EMPLOYEE-ID.
+015974     MOVE TC-HOURS-WORKED TO WS-EXC-DT-HOURS.
+015975     MOVE LK-EMPLU-PAY-RATE TO WS-EXC-DT-RATE.
+015976     IF LK-CALC-INVALID-HOURS
+015977         MOVE 'HOURS NOT IN RANGE 0-80' TO WS-EXC-DT-REASON
+015978     ELSE
+015979         MOVE 'RATE BELOW MINIMUM WAGE FLOOR' TO WS-EXC-DT-REASON
+015980     END-IF.
+015982     MOVE WS-EXC-DETAIL TO EXCEPTION-LOG-LINE.
+015984     WRITE EXCEPTION-LOG-LINE AFTER ADVANCING 1 LINE.
+015990 2150-EXIT.
+015995     EXIT.
+016000 2200-WRITE-DETAIL-LINE.
+016100     IF WS-RPT-LINE-NO >= WS-RPT-MAX-LINES
+016200         PERFORM 2210-WRITE-PAGE-HEADERS THRU 2210-EXIT
+016300     END-IF.
+016400     MOVE LK-EMPLU-EMPLOYEE-ID TO WS-RPT-DT-EMPLOYEE-ID.
+016500     MOVE LK-EMPLU-EMPLOYEE-NAME TO WS-RPT-DT-EMPLOYEE-NAME.
+016600     MOVE LK-CALC-TOTAL-HOURS TO WS-RPT-DT-HOURS.
+016700     MOVE LK-CALC-RATE TO WS-RPT-DT-RATE.
+016800     MOVE LK-CALC-REGULAR-EARNINGS TO WS-RPT-DT-REGULAR.
+016900     MOVE LK-CALC-OVERTIME-EARNINGS TO WS-RPT-DT-OVERTIME.
+017000     MOVE LK-CALC-TOTAL-EARNINGS TO WS-RPT-DT-TOTAL.
+017100     MOVE WS-RPT-DETAIL TO PAYROLL-REGISTER-LINE.
+017200     WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 1 LINE.
+017300     ADD 1 TO WS-RPT-LINE-NO.
+017400     ADD LK-CALC-TOTAL-HOURS TO WS-RPT-GRAND-HOURS.
+017500     ADD LK-CALC-REGULAR-EARNINGS TO WS-RPT-GRAND-REGULAR.
+017600     ADD LK-CALC-OVERTIME-EARNINGS TO WS-RPT-GRAND-OVERTIME.
+017700     ADD LK-CALC-TOTAL-EARNINGS TO WS-RPT-GRAND-TOTAL.
+017800 2200-EXIT.
+017900     EXIT.
+017901 2210-WRITE-PAGE-HEADERS.
+017902     ADD 1 TO WS-RPT-PAGE-NO.
+017903     MOVE WS-RPT-PAGE-NO TO WS-RPT-H1-PAGE.
+017904     MOVE WS-RUN-DATE TO WS-RPT-H1-RUN-DATE.
+017905     MOVE WS-RPT-HEADER-1 TO PAYROLL-REGISTER-LINE.
+017906     IF WS-RPT-PAGE-NO = 1
+017907         WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 1 LINE
+017908     ELSE
+017909         WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING PAGE
+017911     END-IF.
+017912     MOVE WS-RPT-COLUMN-HDR TO PAYROLL-REGISTER-LINE.
+017913     WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 2 LINES.
+017914     MOVE 0 TO WS-RPT-LINE-NO.
+017915 2210-EXIT.
+017916     EXIT.
+017917 2300-WRITE-GL-RECORD.
+017920     MOVE LK-EMPLU-EMPLOYEE-ID TO GL-EMPLOYEE-ID.
+017930     MOVE LK-EMPLU-DEPARTMENT-CODE TO GL-DEPARTMENT-CODE.
+017940     MOVE WS-SYS-DATE-YEAR TO GL-RUN-YEAR.
+017950     MOVE WS-SYS-DATE-MONTH TO GL-RUN-MONTH.
+017960     MOVE WS-SYS-DATE-DAY TO GL-RUN-DAY.
+017970     MOVE LK-CALC-TOTAL-EARNINGS TO GL-GROSS-EARNINGS.
+017980     MOVE LK-CALC-NET-EARNINGS TO GL-NET-EARNINGS.
+017990     WRITE GL-SUMMARY-RECORD.
+017995 2300-EXIT.
+017999     EXIT.
+018001 2400-WRITE-AUDIT-RECORD.
+018002     MOVE WS-OPERATOR-ID TO LK-AUDIT-OPERATOR-ID.
+018003     MOVE WS-RUN-DATE TO LK-AUDIT-TERM-DATE.
+018004     MOVE WS-TERM-TIME TO LK-AUDIT-TERM-TIME.
+018005     MOVE LK-EMPLU-EMPLOYEE-ID TO LK-AUDIT-EMPLOYEE-ID.
+018006     MOVE LK-CALC-HOURS TO LK-AUDIT-HOURS.
+018007     MOVE LK-CALC-RATE TO LK-AUDIT-RATE.
+018008     MOVE LK-CALC-TOTAL-EARNINGS TO LK-AUDIT-EARNINGS.
+018009     CALL 'NGUYEN-P03-AUDIT' USING LK-AUDIT-AREA.
+018010 2400-EXIT.
+018011     EXIT.
+018015 2450-CHECKPOINT-CHECK.
+018016     ADD 1 TO WS-CHECKPOINT-COUNT.
+018017     IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+018018         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+018019         MOVE 0 TO WS-CHECKPOINT-COUNT
+018020     END-IF.
+018021 2450-EXIT.
+018022     EXIT.
+018040 2500-WRITE-CHECKPOINT.
+018041     OPEN OUTPUT CHECKPOINT-FILE.
+018042     MOVE LK-EMPLU-EMPLOYEE-ID TO CP-LAST-EMPLOYEE-ID.
+018043     MOVE WS-RUN-DATE TO CP-CHECKPOINT-DATE.
+018044     MOVE WS-RPT-PAGE-NO TO CP-PAGE-NO.
+018045     MOVE WS-RPT-GRAND-HOURS TO CP-GRAND-HOURS.
+018046     MOVE WS-RPT-GRAND-REGULAR TO CP-GRAND-REGULAR.
+018047     MOVE WS-RPT-GRAND-OVERTIME TO CP-GRAND-OVERTIME.
+018048     MOVE WS-RPT-GRAND-TOTAL TO CP-GRAND-TOTAL.
+018049     WRITE CHECKPOINT-RECORD.
+018050     CLOSE CHECKPOINT-FILE.
+018051 2500-EXIT.
+018052     EXIT.
+019500 9000-TERMINATE.
+019600     IF WS-RECORDS-PROCESSED > 0
+019700         PERFORM 9100-WRITE-GRAND-TOTAL THRU 9100-EXIT
+019800     END-IF.
+019900     CLOSE TIME-CARD-FILE.
+020000     CLOSE PAYROLL-REGISTER-FILE.
+020010     CLOSE EXCEPTION-LOG-FILE.
+020020     CLOSE GL-EXTRACT-FILE.
+020030     PERFORM 9050-CLEAR-CHECKPOINT THRU 9050-EXIT.
+020100     DISPLAY 'NGUYEN-P03-PAY-BATCH - RECORDS READ: '
+020200         WS-RECORDS-READ.
+020300     DISPLAY 'NGUYEN-P03-PAY-BATCH - RECORDS PROCESSED: '
+020400         WS-RECORDS-PROCESSED.
+020500     DISPLAY 'NGUYEN-P03-PAY-BATCH - RECORDS REJECTED: '
+020600         WS-RECORDS-REJECTED.
+020700 9000-EXIT.
+020800     EXIT.
+020810 9050-CLEAR-CHECKPOINT.
+020820     OPEN OUTPUT CHECKPOINT-FILE.
+020830     CLOSE CHECKPOINT-FILE.
+020840 9050-EXIT.
+020850     EXIT.
+020900 9100-WRITE-GRAND-TOTAL.
+021000     MOVE WS-RPT-GRAND-HOURS TO WS-RPT-TL-HOURS.
+021100     MOVE WS-RPT-GRAND-REGULAR TO WS-RPT-TL-REGULAR.
+021200     MOVE WS-RPT-GRAND-OVERTIME TO WS-RPT-TL-OVERTIME.
+021300     MOVE WS-RPT-GRAND-TOTAL TO WS-RPT-TL-TOTAL.
+021400     MOVE WS-RPT-TOTAL-LINE TO PAYROLL-REGISTER-LINE.
+021500     WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 2 LINES.
+021600 9100-EXIT.
+021700     EXIT.
+021800 END PROGRAM NGUYEN-P03-PAY-BATCH.
