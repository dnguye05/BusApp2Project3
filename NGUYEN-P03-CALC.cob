@@ -0,0 +1,174 @@
+000100******************************************************************
+000200*    PROGRAM:      NGUYEN-P03-CALC
+000300*    AUTHOR:       DAVID NGUYEN
+000400*    INSTALLATION: PAYROLL DATA PROCESSING
+000500*    DATE-WRITTEN: MARCH 2, 2026
+000600*    DATE-COMPILED:
+000700*    PURPOSE:      REGULAR/OVERTIME CALCULATION SUBPROGRAM.
+000800*                  GIVEN HOURS WORKED AND A PAY RATE, RETURNS
+000900*                  THE REGULAR AND OVERTIME HOURS/RATE/EARNINGS
+001000*                  BREAKDOWN AND THE TOTAL HOURS AND EARNINGS.
+001100*                  SHARED BY THE ONLINE PAY SCREEN AND THE
+001200*                  BATCH PAYROLL RUN SO BOTH COMPUTE PAY THE
+001300*                  SAME WAY.  ALSO APPLIES FEDERAL AND STATE
+001350*                  WITHHOLDING AGAINST GROSS EARNINGS AND RETURNS
+001370*                  NET (TAKE-HOME) EARNINGS.
+001400*-----------------------------------------------------------------
+001500*    MODIFICATION HISTORY
+001600*    DATE       INIT  DESCRIPTION
+001700*    03/02/2026 DN    ORIGINAL PROGRAM WRITTEN - EXTRACTED FROM
+001800*                     NGUYEN-P03-PAY-SCREEN PARAGRAPHS 300 AND
+001900*                     400 SO THE BATCH PAYROLL RUN CAN SHARE THE
+002000*                     SAME CALCULATION LOGIC.
+002050*    03/09/2026 DN    ADDED 450-CALCULATE-WITHHOLDING - LOOKS UP
+002060*                     THE FEDERAL/STATE PERCENTAGE BRACKET FOR
+002070*                     GROSS EARNINGS AND RETURNS NET EARNINGS.
+002080*    03/09/2026 DN    ADDED 250-EDIT-INPUT - REJECTS HOURS OUTSIDE
+002090*                     0-80 OR A RATE BELOW MINIMUM WAGE INSTEAD
+002095*                     OF COMPUTING ON BAD INPUT.
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. NGUYEN-P03-CALC.
+002400 AUTHOR. DAVID NGUYEN.
+002500 INSTALLATION. PAYROLL DATA PROCESSING.
+002600 DATE-WRITTEN. MARCH 2, 2026.
+002700 DATE-COMPILED.
+002800 ENVIRONMENT DIVISION.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-MISC                      PIC X(01).
+003120 01  WS-EDIT-LIMITS.
+003130     03 WS-MIN-HOURS              PIC 9(2)V9(2) VALUE 0.
+003140     03 WS-MAX-HOURS              PIC 9(2)V9(2) VALUE 80.
+003150     03 WS-MIN-RATE               PIC 9(2)V9(2) VALUE 7.25.
+003160 COPY WHTABLE.
+003170 COPY OTRULES.
+003200 LINKAGE SECTION.
+003300 COPY CALCLINK.
+003400 PROCEDURE DIVISION USING LK-CALC-AREA.
+003500 0000-MAINLINE.
+003510     PERFORM 250-EDIT-INPUT THRU 250-EXIT.
+003520     IF LK-CALC-OK
+003600         PERFORM 300-CALCULATE-REGULAR-OVERTIME THRU 300-EXIT
+003700         PERFORM 400-CALCULATE-TOTAL THRU 400-EXIT
+003750         PERFORM 450-CALCULATE-WITHHOLDING THRU 450-EXIT
+003760     END-IF.
+003800     GOBACK.
+003810 250-EDIT-INPUT.
+003820     MOVE 0 TO LK-CALC-RETURN-CODE.
+003830     IF LK-CALC-HOURS < WS-MIN-HOURS
+003840        OR LK-CALC-HOURS > WS-MAX-HOURS
+003850         MOVE 10 TO LK-CALC-RETURN-CODE
+003860         PERFORM 260-ZERO-RESULTS THRU 260-EXIT
+003870         GO TO 250-EXIT
+003880     END-IF.
+003890     IF LK-CALC-RATE < WS-MIN-RATE
+003900         MOVE 20 TO LK-CALC-RETURN-CODE
+003910         PERFORM 260-ZERO-RESULTS THRU 260-EXIT
+003920     END-IF.
+003930 250-EXIT.
+003940     EXIT.
+003950 260-ZERO-RESULTS.
+003960     MOVE 0 TO LK-CALC-REGULAR-HOURS.
+003970     MOVE 0 TO LK-CALC-REGULAR-RATE.
+003980     MOVE 0 TO LK-CALC-REGULAR-EARNINGS.
+003990     MOVE 0 TO LK-CALC-OVERTIME-HOURS.
+004000     MOVE 0 TO LK-CALC-OVERTIME-RATE.
+004010     MOVE 0 TO LK-CALC-OVERTIME-EARNINGS.
+004015     MOVE 0 TO LK-CALC-DOUBLETIME-HOURS.
+004017     MOVE 0 TO LK-CALC-DOUBLETIME-RATE.
+004019     MOVE 0 TO LK-CALC-DOUBLETIME-EARNINGS.
+004020     MOVE 0 TO LK-CALC-TOTAL-HOURS.
+004030     MOVE 0 TO LK-CALC-TOTAL-EARNINGS.
+004040     MOVE 0 TO LK-CALC-FEDERAL-WITHHOLDING.
+004050     MOVE 0 TO LK-CALC-STATE-WITHHOLDING.
+004060     MOVE 0 TO LK-CALC-NET-EARNINGS.
+004070 260-EXIT.
+004080     EXIT.
+003900 300-CALCULATE-REGULAR-OVERTIME.
+003910     PERFORM 310-FIND-OT-RULE THRU 310-EXIT.
+003920     IF LK-CALC-HOURS <= OT-THRESHOLD-1 (OT-IDX)
+003930         MOVE LK-CALC-HOURS TO LK-CALC-REGULAR-HOURS
+003940         MOVE LK-CALC-RATE TO LK-CALC-REGULAR-RATE
+003950         COMPUTE LK-CALC-REGULAR-EARNINGS ROUNDED =
+003960                 LK-CALC-REGULAR-HOURS * LK-CALC-REGULAR-RATE
+003970         MOVE 0 TO LK-CALC-OVERTIME-HOURS
+003980         MOVE 0 TO LK-CALC-OVERTIME-RATE
+003990         MOVE 0 TO LK-CALC-OVERTIME-EARNINGS
+004000         MOVE 0 TO LK-CALC-DOUBLETIME-HOURS
+004010         MOVE 0 TO LK-CALC-DOUBLETIME-RATE
+004020         MOVE 0 TO LK-CALC-DOUBLETIME-EARNINGS
+004030     ELSE
+004040         MOVE OT-THRESHOLD-1 (OT-IDX) TO LK-CALC-REGULAR-HOURS
+004050         MOVE LK-CALC-RATE TO LK-CALC-REGULAR-RATE
+004060         COMPUTE LK-CALC-REGULAR-EARNINGS =
+004070                 LK-CALC-REGULAR-HOURS * LK-CALC-REGULAR-RATE
+004080         COMPUTE LK-CALC-OVERTIME-RATE ROUNDED =
+004090                 LK-CALC-RATE * OT-MULTIPLIER-1 (OT-IDX)
+004100         IF LK-CALC-HOURS <= OT-THRESHOLD-2 (OT-IDX)
+004110             COMPUTE LK-CALC-OVERTIME-HOURS =
+004120                 LK-CALC-HOURS - OT-THRESHOLD-1 (OT-IDX)
+004130             COMPUTE LK-CALC-OVERTIME-EARNINGS ROUNDED =
+004140                 LK-CALC-OVERTIME-HOURS * LK-CALC-OVERTIME-RATE
+004150             MOVE 0 TO LK-CALC-DOUBLETIME-HOURS
+004160             MOVE 0 TO LK-CALC-DOUBLETIME-RATE
+004170             MOVE 0 TO LK-CALC-DOUBLETIME-EARNINGS
+004180         ELSE
+004190             COMPUTE LK-CALC-OVERTIME-HOURS =
+004200                 OT-THRESHOLD-2 (OT-IDX) - OT-THRESHOLD-1 (OT-IDX)
+004210             COMPUTE LK-CALC-OVERTIME-EARNINGS ROUNDED =
+004220                 LK-CALC-OVERTIME-HOURS * LK-CALC-OVERTIME-RATE
+004230             COMPUTE LK-CALC-DOUBLETIME-HOURS =
+004240                 LK-CALC-HOURS - OT-THRESHOLD-2 (OT-IDX)
+004250             COMPUTE LK-CALC-DOUBLETIME-RATE ROUNDED =
+004260                 LK-CALC-RATE * OT-MULTIPLIER-2 (OT-IDX)
+004270             COMPUTE LK-CALC-DOUBLETIME-EARNINGS ROUNDED =
+004280                 LK-CALC-DOUBLETIME-HOURS *
+004290                 LK-CALC-DOUBLETIME-RATE
+004300         END-IF
+004310     END-IF.
+004320 300-EXIT.
+004330     EXIT.
+004340 310-FIND-OT-RULE.
+004350     PERFORM 3110-CHECK-RULE THRU 3110-EXIT
+004360         VARYING OT-IDX FROM 1 BY 1
+004370         UNTIL OT-IDX = 3
+004380            OR OT-CLASSIFICATION-CODE (OT-IDX) =
+004390               LK-CALC-CLASSIFICATION-CODE.
+004400 310-EXIT.
+004410     EXIT.
+004420 3110-CHECK-RULE.
+004430     CONTINUE.
+004440 3110-EXIT.
+004450     EXIT.
+004460 400-CALCULATE-TOTAL.
+004470     COMPUTE LK-CALC-TOTAL-HOURS =
+004480             LK-CALC-REGULAR-HOURS + LK-CALC-OVERTIME-HOURS
+004490                                   + LK-CALC-DOUBLETIME-HOURS.
+004500     COMPUTE LK-CALC-TOTAL-EARNINGS =
+004510         LK-CALC-REGULAR-EARNINGS + LK-CALC-OVERTIME-EARNINGS
+004520             + LK-CALC-DOUBLETIME-EARNINGS.
+004530 400-EXIT.
+004540     EXIT.
+006700 450-CALCULATE-WITHHOLDING.
+006800     PERFORM 4510-FIND-BRACKET THRU 4510-EXIT
+006900         VARYING WH-IDX FROM 1 BY 1
+007000         UNTIL WH-IDX > 3
+007100            OR LK-CALC-TOTAL-EARNINGS <= WH-UPPER-LIMIT (WH-IDX).
+007200     IF WH-IDX > 3
+007300         SET WH-IDX TO 3
+007400     END-IF.
+007500     COMPUTE LK-CALC-FEDERAL-WITHHOLDING ROUNDED =
+007600         LK-CALC-TOTAL-EARNINGS * WH-FEDERAL-PCT (WH-IDX) / 100.
+007700     COMPUTE LK-CALC-STATE-WITHHOLDING ROUNDED =
+007800             LK-CALC-TOTAL-EARNINGS * WH-STATE-PCT (WH-IDX) / 100.
+007900     COMPUTE LK-CALC-NET-EARNINGS =
+008000             LK-CALC-TOTAL-EARNINGS - LK-CALC-FEDERAL-WITHHOLDING
+008100                                     - LK-CALC-STATE-WITHHOLDING.
+008200 450-EXIT.
+008300     EXIT.
+008400 4510-FIND-BRACKET.
+008500     CONTINUE.
+008600 4510-EXIT.
+008700     EXIT.
+008800 END PROGRAM NGUYEN-P03-CALC.
