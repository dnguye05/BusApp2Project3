@@ -0,0 +1,115 @@
+000100******************************************************************
+000200*    PROGRAM:      NGUYEN-P03-YTDUP
+000300*    AUTHOR:       DAVID NGUYEN
+000400*    INSTALLATION: PAYROLL DATA PROCESSING
+000500*    DATE-WRITTEN: MARCH 9, 2026
+000600*    DATE-COMPILED:
+000700*    PURPOSE:      YEAR-TO-DATE UPDATE SUBPROGRAM.  GIVEN AN
+000800*                  EMPLOYEE ID AND THE HOURS/EARNINGS JUST
+000900*                  CALCULATED FOR ONE PAY PERIOD, ADDS THEM INTO
+001000*                  THAT EMPLOYEE'S RECORD ON THE YEAR-TO-DATE
+001100*                  EARNINGS FILE AND RETURNS THE NEW RUNNING
+001200*                  TOTALS.  CREATES THE EMPLOYEE'S YTD RECORD ON
+001300*                  THE FIRST PAY PERIOD OF THE YEAR IT SEES FOR
+001400*                  THAT EMPLOYEE.  SHARED BY THE ONLINE PAY
+001500*                  SCREEN AND THE BATCH PAYROLL RUN SO BOTH
+001600*                  ACCUMULATE YTD THE SAME WAY.  THE YTD FILE IS
+001700*                  OPENED ON THE FIRST CALL AND LEFT OPEN FOR
+001800*                  SUBSEQUENT CALLS.
+001900*-----------------------------------------------------------------
+002000*    MODIFICATION HISTORY
+002100*    DATE       INIT  DESCRIPTION
+002200*    03/09/2026 DN    ORIGINAL PROGRAM WRITTEN.
+002210*    03/09/2026 DN    DROPPED THE UNUSED WS-YTDEARN-OK/WS-YTDEARN-
+002220*                     NOT-FOUND CONDITION NAMES - THE UPDATE HAS
+002230*                     ALWAYS BRANCHED ON READ ... INVALID KEY.
+002240*    03/09/2026 DN    WIDENED THE CURRENT-PERIOD EARNINGS FIELDS
+002250*                     AND ADDED A YTD DOUBLE-TIME BUCKET - SEE
+002260*                     YTDUPLNK.CPY/YTDMAST.CPY.
+002300******************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. NGUYEN-P03-YTDUP.
+002600 AUTHOR. DAVID NGUYEN.
+002700 INSTALLATION. PAYROLL DATA PROCESSING.
+002800 DATE-WRITTEN. MARCH 9, 2026.
+002900 DATE-COMPILED.
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT YTD-EARNINGS-FILE ASSIGN TO "YTDEARN"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS YE-EMPLOYEE-ID
+003700         FILE STATUS IS WS-YTDEARN-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  YTD-EARNINGS-FILE.
+004100 COPY YTDMAST.
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-FILE-STATUSES.
+004400     03 WS-YTDEARN-STATUS         PIC X(02) VALUE "00".
+004700 01  WS-SWITCHES.
+004800     03 WS-FILE-OPEN-SW           PIC X(01) VALUE 'N'.
+004900        88 WS-FILE-IS-OPEN                   VALUE 'Y'.
+005000 01  WS-SYS-DATE.
+005100     03 WS-SYS-DATE-YEAR          PIC 9(04).
+005200     03 WS-SYS-DATE-MONTH         PIC 99.
+005300     03 WS-SYS-DATE-DAY           PIC 99.
+005400 LINKAGE SECTION.
+005500 COPY YTDUPLNK.
+005600 PROCEDURE DIVISION USING LK-YTDUP-AREA.
+005700 0000-MAINLINE.
+005800     IF NOT WS-FILE-IS-OPEN
+005900         PERFORM 1000-OPEN-YTD-FILE THRU 1000-EXIT
+006000     END-IF.
+006100     PERFORM 2000-UPDATE-YTD-RECORD THRU 2000-EXIT.
+006200     GOBACK.
+006300 1000-OPEN-YTD-FILE.
+006400     OPEN I-O YTD-EARNINGS-FILE.
+006500     MOVE 'Y' TO WS-FILE-OPEN-SW.
+006600 1000-EXIT.
+006700     EXIT.
+006800 2000-UPDATE-YTD-RECORD.
+006900     MOVE LK-YTDUP-EMPLOYEE-ID TO YE-EMPLOYEE-ID.
+007000     READ YTD-EARNINGS-FILE
+007100         INVALID KEY
+007200             PERFORM 2100-CREATE-YTD-RECORD THRU 2100-EXIT
+007300             GO TO 2000-EXIT
+007400     END-READ.
+007500     ADD LK-YTDUP-HOURS TO YE-YTD-HOURS.
+007600     ADD LK-YTDUP-REGULAR-EARNINGS TO YE-YTD-REGULAR-EARNINGS.
+007700     ADD LK-YTDUP-OVERTIME-EARNINGS TO YE-YTD-OVERTIME-EARNINGS.
+007750     ADD LK-YTDUP-DOUBLETIME-EARNINGS
+007760         TO YE-YTD-DOUBLETIME-EARNINGS.
+007800     ADD LK-YTDUP-TOTAL-EARNINGS TO YE-YTD-TOTAL-EARNINGS.
+007900     ADD LK-YTDUP-NET-EARNINGS TO YE-YTD-NET-EARNINGS.
+008000     REWRITE YTD-EARNINGS-RECORD.
+008100     PERFORM 2200-RETURN-YTD-TOTALS THRU 2200-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400 2100-CREATE-YTD-RECORD.
+008500     MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATE.
+008600     MOVE WS-SYS-DATE-YEAR TO YE-YEAR.
+008700     MOVE LK-YTDUP-HOURS TO YE-YTD-HOURS.
+008800     MOVE LK-YTDUP-REGULAR-EARNINGS TO YE-YTD-REGULAR-EARNINGS.
+008900     MOVE LK-YTDUP-OVERTIME-EARNINGS TO YE-YTD-OVERTIME-EARNINGS.
+008950     MOVE LK-YTDUP-DOUBLETIME-EARNINGS
+008960         TO YE-YTD-DOUBLETIME-EARNINGS.
+009000     MOVE LK-YTDUP-TOTAL-EARNINGS TO YE-YTD-TOTAL-EARNINGS.
+009100     MOVE LK-YTDUP-NET-EARNINGS TO YE-YTD-NET-EARNINGS.
+009200     WRITE YTD-EARNINGS-RECORD.
+009300     PERFORM 2200-RETURN-YTD-TOTALS THRU 2200-EXIT.
+009400 2100-EXIT.
+009500     EXIT.
+009600 2200-RETURN-YTD-TOTALS.
+009700     MOVE YE-YTD-HOURS TO LK-YTDUP-YTD-HOURS.
+009800     MOVE YE-YTD-REGULAR-EARNINGS TO LK-YTDUP-YTD-REGULAR-EARNINGS.
+009900     MOVE YE-YTD-OVERTIME-EARNINGS
+010000         TO LK-YTDUP-YTD-OVERTIME-EARNINGS.
+010050     MOVE YE-YTD-DOUBLETIME-EARNINGS
+010060         TO LK-YTDUP-YTD-DOUBLETIME-EARNINGS.
+010100     MOVE YE-YTD-TOTAL-EARNINGS TO LK-YTDUP-YTD-TOTAL-EARNINGS.
+010200     MOVE YE-YTD-NET-EARNINGS TO LK-YTDUP-YTD-NET-EARNINGS.
+010300 2200-EXIT.
+010400     EXIT.
+010500 END PROGRAM NGUYEN-P03-YTDUP.
