@@ -0,0 +1,75 @@
+000100******************************************************************
+000200*    PROGRAM:      NGUYEN-P03-EMPLU
+000300*    AUTHOR:       DAVID NGUYEN
+000400*    INSTALLATION: PAYROLL DATA PROCESSING
+000500*    DATE-WRITTEN: MARCH 2, 2026
+000600*    DATE-COMPILED:
+000700*    PURPOSE:      EMPLOYEE LOOKUP SUBPROGRAM.  GIVEN AN EMPLOYEE
+000800*                  ID, RETURNS THE EMPLOYEE'S NAME, PAY RATE,
+000900*                  DEPARTMENT CODE AND CLASSIFICATION CODE FROM
+001000*                  THE EMPLOYEE MASTER FILE.  SHARED BY THE
+001100*                  ONLINE PAY SCREEN AND THE BATCH PAYROLL RUN
+001200*                  SO THERE IS ONE PLACE THAT OPENS AND READS
+001300*                  THE MASTER.  THE MASTER FILE IS OPENED ON THE
+001400*                  FIRST CALL AND LEFT OPEN FOR SUBSEQUENT CALLS.
+001500*-----------------------------------------------------------------
+001600*    MODIFICATION HISTORY
+001700*    DATE       INIT  DESCRIPTION
+001800*    03/02/2026 DN    ORIGINAL PROGRAM WRITTEN.
+001910*    03/09/2026 DN    DROPPED THE UNUSED WS-EMPMAST-OK/WS-EMPMAST-
+001920*                     NOT-FOUND CONDITION NAMES - THE LOOKUP HAS
+001930*                     ALWAYS BRANCHED ON READ ... INVALID KEY.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. NGUYEN-P03-EMPLU.
+002200 AUTHOR. DAVID NGUYEN.
+002300 INSTALLATION. PAYROLL DATA PROCESSING.
+002400 DATE-WRITTEN. MARCH 2, 2026.
+002500 DATE-COMPILED.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS RANDOM
+003200         RECORD KEY IS EM-EMPLOYEE-ID
+003300         FILE STATUS IS WS-EMPMAST-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  EMPLOYEE-MASTER-FILE.
+003700 COPY EMPMAST.
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-FILE-STATUSES.
+004000     03 WS-EMPMAST-STATUS         PIC X(02) VALUE "00".
+004300 01  WS-SWITCHES.
+004400     03 WS-FILE-OPEN-SW           PIC X(01) VALUE 'N'.
+004500        88 WS-FILE-IS-OPEN                   VALUE 'Y'.
+004600 LINKAGE SECTION.
+004700 COPY EMPLULNK.
+004800 PROCEDURE DIVISION USING LK-EMPLU-AREA.
+004900 0000-MAINLINE.
+005000     IF NOT WS-FILE-IS-OPEN
+005100         PERFORM 1000-OPEN-MASTER THRU 1000-EXIT
+005200     END-IF.
+005300     PERFORM 2000-LOOKUP-EMPLOYEE THRU 2000-EXIT.
+005400     GOBACK.
+005500 1000-OPEN-MASTER.
+005600     OPEN INPUT EMPLOYEE-MASTER-FILE.
+005700     MOVE 'Y' TO WS-FILE-OPEN-SW.
+005800 1000-EXIT.
+005900     EXIT.
+006000 2000-LOOKUP-EMPLOYEE.
+006100     MOVE LK-EMPLU-EMPLOYEE-ID TO EM-EMPLOYEE-ID.
+006200     READ EMPLOYEE-MASTER-FILE
+006300         INVALID KEY
+006400             MOVE 10 TO LK-EMPLU-RETURN-CODE
+006500             GO TO 2000-EXIT
+006600     END-READ.
+006700     MOVE 0 TO LK-EMPLU-RETURN-CODE.
+006800     MOVE EM-EMPLOYEE-NAME TO LK-EMPLU-EMPLOYEE-NAME.
+006900     MOVE EM-PAY-RATE TO LK-EMPLU-PAY-RATE.
+007000     MOVE EM-DEPARTMENT-CODE TO LK-EMPLU-DEPARTMENT-CODE.
+007100     MOVE EM-CLASSIFICATION-CODE TO LK-EMPLU-CLASSIFICATION-CODE.
+007200 2000-EXIT.
+007300     EXIT.
+007400 END PROGRAM NGUYEN-P03-EMPLU.
