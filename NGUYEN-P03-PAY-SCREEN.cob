@@ -1,137 +1,493 @@
-      ******************************************************************
-      *Author: David Nguyen
-      *Due Date: February 23, 2022
-      *Purpose: Project 3
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NGUYEN-P03-PAY-SCREEN.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CALCULATE.
-           03 WS-HOURS PIC 9(2)V9(2).
-           03 WS-RATE PIC 9(2)V9(2).
-           03 WS-REGULAR-HOURS PIC 9(2)V9(2).
-           03 WS-REGULAR-RATE PIC 9(2)V9(2).
-           03 WS-REGULAR-EARNINGS PIC 9(4)V9(2).
-           03 WS-OVERTIME-HOURS PIC 9(2)V9(2).
-           03 WS-OVERTIME-RATE PIC 9(2)V9(2).
-           03 WS-OVERTIME-EARNINGS PIC 9(4)V9(2).
-           03 WS-TOTAL-HOURS PIC 9(2)V9(2).
-           03 WS-TOTAL-EARNINGS PIC 9(4)V9(2).
-       01  WS-SYS-DATE.
-           03 WS-SYS-DATE-YEAR.
-               05 WS-SYS-DATE-YR-CENTURY PIC 99.
-               05 WS-SYS-DATE-YR-DECADE PIC 99.
-           03 WS-SYS-DATE-MONTH PIC 99.
-           03 WS-SYS-DATE-DAY PIC 99.
-           03 WS-SYS-DATE-HOUR PIC 99.
-           03 WS-SYS-DATE-MINUTE PIC 99.
-       01  WS-HEADER-DATE.
-           03 WS-HEADER-MONTH PIC XX.
-           03 FILLER PIC X VALUE '/'.
-           03 WS-HEADER-DAY PIC XX.
-           03 FILLER PIC X VALUE '/'.
-           03 WS-HEADER-YEAR PIC XXXX.
-       01  WS-MISC.
-           03 WS-EXIT PIC X VALUE SPACES.
-       SCREEN SECTION.
-       01  SCREEN-HEADER.
-           03 BLANK SCREEN.
-           03 LINE 01 COL 01 VALUE 'DAVID NGUYEN'.
-           03         COL 30 VALUE 'PAYROLL CALCULATION'.
-           03         COL 70 PIC X(10) FROM WS-HEADER-DATE.
-       01  SCREEN-INPUT-FIELDS.
-           03 SCREEN-HOURS.
-               05 LINE 7 COL 27 VALUE 'HOURS WORKED'.
-               05        COL 47 PIC Z9.99 TO WS-HOURS.
-           03 SCREEN-RATE.
-               05 LINE 8 COL 27 VALUE 'PAY RATE'.
-               05        COL 47 PIC Z9.99 TO WS-RATE.
-       01  SCREEN-RESULT.
-           03 SCREEN-HEADER-RESULT.
-               05 LINE 7 COL 32 VALUE 'HOURS'.
-               05        COL 43 VALUE 'RATE'.
-               05        COL 52 VALUE 'EARNINGS'.
-           03 SCREEN-REGULAR.
-               05 LINE 8 COL 19 VALUE 'REGULAR'.
-               05        COL 32 PIC Z9.99 FROM WS-REGULAR-HOURS.
-               05        COL 42 PIC Z9.99 FROM WS-REGULAR-RATE.
-               05        COL 52 PIC Z,ZZ9.99 FROM WS-REGULAR-EARNINGS.
-           03 SCREEN-OVERTIME.
-               05 LINE 9 COL 19 VALUE 'OVERTIME'.
-               05        COL 32 PIC Z9.99 FROM WS-OVERTIME-HOURS.
-               05        COL 42 PIC Z9.99 FROM WS-OVERTIME-RATE.
-               05        COL 52 PIC Z,ZZ9.99 FROM WS-OVERTIME-EARNINGS.
-           03 SCREEN-TOTAL.
-               05 LINE 11 COL 19 VALUE 'TOTAL'.
-               05         COL 32 PIC Z9.99 FROM WS-TOTAL-HOURS.
-               05         COL 52 PIC Z,ZZ9.99 FROM WS-TOTAL-EARNINGS.
-       01  SCREEN-EXIT.
-           03 LINE 17 COL 25 PIC X TO WS-EXIT AUTO.
-           03         COL 16 VALUE 'PRESS ENTER TO CONTINUE (X=EXIT)'.
-       01  SCREEN-RESET.
-           03 LINE 10 COL 1 ERASE EOS.
-       01  SCREEN-END.
-           03 BLANK SCREEN.
-           03 LINE 25 COL 1 VALUE SPACES.
-       01  SCREEN-CLEAR.
-           03 BLANK SCREEN.
-       PROCEDURE DIVISION.
-       100-MAIN.
-           PERFORM 200-GET-SCREEN-HDR-DATE.
-           PERFORM UNTIL WS-EXIT EQUALS 'X'
-               DISPLAY SCREEN-HEADER
-               DISPLAY SCREEN-INPUT-FIELDS
-               ACCEPT SCREEN-HOURS
-               ACCEPT SCREEN-RATE
-               PERFORM 300-CALCULATE-REGULAR-OVERTIME
-               PERFORM 400-CALCULATE-TOTAL
-               DISPLAY SCREEN-CLEAR
-               DISPLAY SCREEN-HEADER
-               DISPLAY SCREEN-RESULT
-               PERFORM 500-RESET-VALUES
-               DISPLAY SCREEN-EXIT
-               ACCEPT SCREEN-EXIT
-               DISPLAY SCREEN-RESET
-           END-PERFORM.
-           DISPLAY SCREEN-END.
-       STOP RUN.
-       200-GET-SCREEN-HDR-DATE.
-           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATE.
-           MOVE WS-SYS-DATE-MONTH TO WS-HEADER-MONTH.
-           MOVE WS-SYS-DATE-DAY TO WS-HEADER-DAY.
-           MOVE WS-SYS-DATE-YEAR TO WS-HEADER-YEAR.
-       300-CALCULATE-REGULAR-OVERTIME.
-           IF WS-HOURS <= 40
-               MOVE WS-HOURS TO WS-REGULAR-HOURS
-               MOVE WS-RATE TO WS-REGULAR-RATE
-               COMPUTE WS-REGULAR-EARNINGS ROUNDED = 
-                       WS-REGULAR-HOURS * WS-REGULAR-RATE
-           ELSE
-               MOVE 40 TO WS-REGULAR-HOURS
-               MOVE WS-RATE TO WS-REGULAR-RATE
-               COMPUTE WS-REGULAR-EARNINGS = 
-                       WS-REGULAR-HOURS * WS-REGULAR-RATE
-               COMPUTE WS-OVERTIME-HOURS = WS-HOURS - 40
-               COMPUTE WS-OVERTIME-RATE ROUNDED = WS-RATE * 1.5
-               COMPUTE WS-OVERTIME-EARNINGS ROUNDED = 
-                       WS-OVERTIME-HOURS * WS-OVERTIME-RATE
-           END-IF.
-       400-CALCULATE-TOTAL.
-           COMPUTE WS-TOTAL-HOURS = 
-                   WS-REGULAR-HOURS + WS-OVERTIME-HOURS.
-           COMPUTE WS-TOTAL-EARNINGS = 
-                   WS-REGULAR-EARNINGS + WS-OVERTIME-EARNINGS.
-       500-RESET-VALUES.
-           MOVE 0.00 TO WS-HOURS.
-           MOVE 0.00 TO WS-RATE.
-           MOVE 0.00 TO WS-REGULAR-HOURS.
-           MOVE 0.00 TO WS-REGULAR-RATE.
-           MOVE 0.00 TO WS-REGULAR-EARNINGS.
-           MOVE 0.00 TO WS-OVERTIME-HOURS.
-           MOVE 0.00 TO WS-OVERTIME-RATE.
-           MOVE 0.00 TO WS-OVERTIME-EARNINGS.
-           MOVE 0.00 TO WS-TOTAL-HOURS.
-           MOVE 0.00 TO WS-TOTAL-EARNINGS.
-       END PROGRAM NGUYEN-P03-PAY-SCREEN.
+000100******************************************************************
+000200*    PROGRAM:      NGUYEN-P03-PAY-SCREEN
+000300*    AUTHOR:       DAVID NGUYEN
+000400*    INSTALLATION: PAYROLL DATA PROCESSING
+000500*    DATE-WRITTEN: FEBRUARY 23, 2022
+000600*    DATE-COMPILED:
+000700*    PURPOSE:      PROJECT 3 - ONLINE PAYROLL CALCULATION SCREEN.
+000800*                  PROMPTS A CLERK FOR AN EMPLOYEE ID AND HOURS
+000900*                  WORKED, LOOKS THE EMPLOYEE UP ON THE EMPLOYEE
+001000*                  MASTER FILE FOR NAME AND PAY RATE, COMPUTES
+001100*                  REGULAR/OVERTIME EARNINGS, DISPLAYS THE
+001200*                  RESULT AND PRINTS IT TO THE PAYROLL REGISTER
+001300*                  REPORT SO THE SESSION LEAVES A PAPER RECORD.
+001400*                  THE EMPLOYEE LOOKUP AND THE PAY CALCULATION
+001500*                  ARE BOTH DONE BY CALLING SHARED SUBPROGRAMS
+001600*                  SO THE OVERNIGHT BATCH PAYROLL RUN COMPUTES
+001700*                  PAY THE SAME WAY.
+001800*-----------------------------------------------------------------
+001900*    MODIFICATION HISTORY
+002000*    DATE       INIT  DESCRIPTION
+002100*    02/23/2022 DN    ORIGINAL PROGRAM WRITTEN.
+002200*    03/02/2026 DN    ADDED EMPLOYEE MASTER LOOKUP FOR NAME AND
+002300*                     PAY RATE - EMPLOYEE ID IS NOW KEYED IN
+002400*                     PLACE OF THE PAY RATE.
+002500*    03/02/2026 DN    EXTRACTED THE EMPLOYEE LOOKUP AND THE PAY
+002600*                     CALCULATION INTO SUBPROGRAMS NGUYEN-P03-
+002700*                     EMPLU AND NGUYEN-P03-CALC SO THE NEW
+002800*                     BATCH PAYROLL RUN CAN SHARE THE SAME LOGIC.
+002900*    03/02/2026 DN    ADDED A PAYROLL REGISTER PRINT LINE FOR
+003000*                     EACH EMPLOYEE CALCULATED AND A GRAND-TOTAL
+003100*                     LINE AT END OF SESSION - THE SCREEN ALONE
+003200*                     LEFT NO RECORD OF WHAT RAN.
+003210*    03/09/2026 DN    ADDED A NET-PAY LINE TO SCREEN-RESULT -
+003220*                     NGUYEN-P03-CALC NOW RETURNS FEDERAL/STATE
+003230*                     WITHHOLDING AND NET EARNINGS.
+003240*    03/09/2026 DN    ADDED GL-EXTRACT-FILE - WRITES ONE GENERAL
+003250*                     LEDGER SUMMARY RECORD PER EMPLOYEE FOR THE
+003260*                     GL LOAD JOB.
+003270*    03/09/2026 DN    ADDED AN OPERATOR SIGNON PROMPT AT STARTUP
+003280*                     AND A CALL TO NGUYEN-P03-AUDIT AFTER EVERY
+003290*                     PASS THROUGH THE CALCULATION SUBPROGRAM FOR
+003295*                     COMPLIANCE RECONSTRUCTION OF THE SESSION.
+003296*    03/09/2026 DN    WIDENED THE EARNINGS/WITHHOLDING FIELDS TO
+003297*                     MATCH CALCLINK.CPY, CAPTURED DOUBLE-TIME
+003298*                     EARNINGS FOR THE YTD UPDATE, AND GAVE
+003299*                     2150-GET-VALID-HOURS AN ESCAPE WHEN THE
+003301*                     EMPLOYEE'S OWN PAY RATE IS BELOW MINIMUM
+003302*                     WAGE SO IT CAN'T LOOP FOREVER.
+003304*    03/09/2026 DN    WIDENED WS-OVERTIME-RATE TO PIC 9(3)V9(2) TO
+003305*                     MATCH THE WIDENED LK-CALC-OVERTIME-RATE.
+003306*    03/09/2026 DN    REDISPLAYED SCREEN-HOURS BEFORE THE HOURS
+003307*                     ACCEPT - THE PRIOR DISPLAY SCREEN-HEADER HAD
+003308*                     BLANKED THE SCREEN AND LEFT THE HOURS PROMPT
+003309*                     WITH NO VISIBLE LABEL.
+003310*    03/09/2026 DN    RENUMBERED 2150-GET-VALID-HOURS THROUGH
+003311*                     2180-UPDATE-YTD INTO THE 2000S TO MATCH THE
+003312*                     REST OF THE PROGRAM'S PARAGRAPH NUMBERING.
+003313*    03/09/2026 DN    WIDENED SCREEN-TOTAL TO PIC ZZ,ZZ9.99 TO
+003314*                     MATCH WS-TOTAL-EARNINGS - A HIGH-RATE,
+003315*                     HIGH-HOUR DOUBLE-TIME WEEK COULD EXCEED
+003316*                     $9,999.99 AND TRUNCATE ON THE OLD Z,ZZ9.99
+003317*                     DISPLAY PICTURE.
+003318*    03/09/2026 DN    RENUMBERED 500-RESET-VALUES TO 2500-RESET-
+003319*                     VALUES, RIGHT AFTER 2400-EXIT - IT WAS STILL
+003320*                     CARRYING ITS PRE-CLEANUP NUMBER AND SITTING
+003321*                     OUT OF ORDER BETWEEN 2400-EXIT AND
+003322*                     9000-TERMINATE. IT RUNS ONCE PER EMPLOYEE
+003323*                     FROM 2000-PROCESS-EMPLOYEE, NOT JUST BEFORE
+003324*                     TERMINATION, SO 2500 FITS ITS ACTUAL PLACE
+003325*                     IN THE CALL CHAIN BETTER THAN THE 8000S
+003326*                     WOULD.
+003327******************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID. NGUYEN-P03-PAY-SCREEN.
+003600 AUTHOR. DAVID NGUYEN.
+003700 INSTALLATION. PAYROLL DATA PROCESSING.
+003800 DATE-WRITTEN. FEBRUARY 23, 2022.
+003900 DATE-COMPILED.
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYROLL"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-PAYROLL-STATUS.
+004510     SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+004520         ORGANIZATION IS LINE SEQUENTIAL
+004530         FILE STATUS IS WS-EXCPLOG-STATUS.
+004540     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+004550         ORGANIZATION IS LINE SEQUENTIAL
+004560         FILE STATUS IS WS-GLEXTRCT-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  PAYROLL-REGISTER-FILE.
+004900 COPY PAYREG.
+004910 FD  EXCEPTION-LOG-FILE.
+004920 COPY EXCPLOG.
+004930 FD  GL-EXTRACT-FILE.
+004940 COPY GLEXTRCT.
+005000 WORKING-STORAGE SECTION.
+005100 COPY EMPLULNK.
+005200 COPY CALCLINK.
+005210 COPY YTDUPLNK.
+005220 COPY AUDITLNK.
+005300 01  WS-FILE-STATUSES.
+005400     03 WS-PAYROLL-STATUS         PIC X(02) VALUE "00".
+005410     03 WS-EXCPLOG-STATUS         PIC X(02) VALUE "00".
+005420     03 WS-GLEXTRCT-STATUS        PIC X(02) VALUE "00".
+005500 01  WS-CALCULATE.
+005600     03 WS-EMPLOYEE-ID PIC X(05).
+005700     03 WS-EMPLOYEE-NAME PIC X(25).
+005800     03 WS-HOURS PIC 9(2)V9(2).
+005900     03 WS-RATE PIC 9(2)V9(2).
+006000     03 WS-REGULAR-HOURS PIC 9(2)V9(2).
+006100     03 WS-REGULAR-RATE PIC 9(2)V9(2).
+006200     03 WS-REGULAR-EARNINGS PIC 9(5)V9(2).
+006300     03 WS-OVERTIME-HOURS PIC 9(2)V9(2).
+006400     03 WS-OVERTIME-RATE PIC 9(3)V9(2).
+006500     03 WS-OVERTIME-EARNINGS PIC 9(5)V9(2).
+006510     03 WS-DOUBLETIME-EARNINGS PIC 9(5)V9(2).
+006600     03 WS-TOTAL-HOURS PIC 9(2)V9(2).
+006700     03 WS-TOTAL-EARNINGS PIC 9(5)V9(2).
+006710     03 WS-FEDERAL-WITHHOLDING PIC 9(5)V9(2).
+006720     03 WS-STATE-WITHHOLDING PIC 9(5)V9(2).
+006730     03 WS-NET-EARNINGS PIC 9(5)V9(2).
+006800 01  WS-SYS-DATE.
+006900     03 WS-SYS-DATE-YEAR.
+007000         05 WS-SYS-DATE-YR-CENTURY PIC 99.
+007100         05 WS-SYS-DATE-YR-DECADE PIC 99.
+007200     03 WS-SYS-DATE-MONTH PIC 99.
+007300     03 WS-SYS-DATE-DAY PIC 99.
+007400     03 WS-SYS-DATE-HOUR PIC 99.
+007500     03 WS-SYS-DATE-MINUTE PIC 99.
+007600 01  WS-HEADER-DATE.
+007700     03 WS-HEADER-MONTH PIC XX.
+007800     03 FILLER PIC X VALUE '/'.
+007900     03 WS-HEADER-DAY PIC XX.
+008000     03 FILLER PIC X VALUE '/'.
+008100     03 WS-HEADER-YEAR PIC XXXX.
+008110 01  WS-OPERATOR-ID                PIC X(08) VALUE SPACES.
+008120 01  WS-TERM-TIME.
+008130     03 WS-TERM-TIME-HH            PIC 99.
+008140     03 FILLER                     PIC X VALUE ':'.
+008150     03 WS-TERM-TIME-MM            PIC 99.
+008160     03 FILLER                     PIC XX VALUE SPACES.
+008200 01  WS-MISC.
+008300     03 WS-EXIT PIC X VALUE SPACES.
+008310     03 WS-ABANDON-SW PIC X VALUE SPACES.
+008320        88 WS-ABANDON-EMPLOYEE VALUE 'Y'.
+008400 01  WS-RPT-CONTROLS.
+008500     03 WS-RPT-PAGE-NO            PIC 9(04) VALUE 0.
+008600     03 WS-RPT-LINE-NO            PIC 9(02) VALUE 99.
+008700     03 WS-RPT-MAX-LINES          PIC 9(02) VALUE 20.
+008800     03 WS-RPT-EMPLOYEES          PIC 9(04) VALUE 0.
+008900     03 WS-RPT-GRAND-HOURS        PIC 9(06)V9(02) VALUE 0.
+009000     03 WS-RPT-GRAND-REGULAR      PIC 9(07)V9(02) VALUE 0.
+009100     03 WS-RPT-GRAND-OVERTIME     PIC 9(07)V9(02) VALUE 0.
+009200     03 WS-RPT-GRAND-TOTAL        PIC 9(07)V9(02) VALUE 0.
+009300 01  WS-RPT-HEADER-1.
+009400     03 FILLER                    PIC X(20) VALUE 'DAVID NGUYEN'.
+009500     03 FILLER                PIC X(17) VALUE 'PAYROLL REGISTER'.
+009600     03 FILLER                    PIC X(10) VALUE 'RUN DATE: '.
+009700     03 WS-RPT-H1-RUN-DATE        PIC X(10).
+009800     03 FILLER                    PIC X(04) VALUE SPACES.
+009900     03 FILLER                    PIC X(06) VALUE 'PAGE: '.
+010000     03 WS-RPT-H1-PAGE            PIC ZZZ9.
+010100 01  WS-RPT-COLUMN-HDR.
+010200     03 FILLER                    PIC X(08) VALUE 'EMP ID'.
+010300     03 FILLER                    PIC X(27) VALUE 'EMPLOYEE NAME'.
+010400     03 FILLER                    PIC X(08) VALUE 'HOURS'.
+010500     03 FILLER                    PIC X(08) VALUE 'RATE'.
+010600     03 FILLER                    PIC X(11) VALUE 'REGULAR'.
+010700     03 FILLER                    PIC X(11) VALUE 'OVERTIME'.
+010800     03 FILLER                    PIC X(07) VALUE 'TOTAL'.
+010900 01  WS-RPT-DETAIL.
+011000     03 WS-RPT-DT-EMPLOYEE-ID     PIC X(08).
+011100     03 WS-RPT-DT-EMPLOYEE-NAME   PIC X(27).
+011200     03 WS-RPT-DT-HOURS           PIC Z9.99.
+011300     03 FILLER                    PIC X(04) VALUE SPACES.
+011400     03 WS-RPT-DT-RATE            PIC Z9.99.
+011500     03 FILLER                    PIC X(04) VALUE SPACES.
+011600     03 WS-RPT-DT-REGULAR         PIC Z,ZZ9.99.
+011700     03 FILLER                    PIC X(02) VALUE SPACES.
+011800     03 WS-RPT-DT-OVERTIME        PIC Z,ZZ9.99.
+011900     03 FILLER                    PIC X(02) VALUE SPACES.
+012000     03 WS-RPT-DT-TOTAL           PIC ZZ,ZZ9.99.
+012100 01  WS-RPT-TOTAL-LINE.
+012200     03 FILLER                    PIC X(35) VALUE 'GRAND TOTALS'.
+012300     03 WS-RPT-TL-HOURS           PIC ZZ,ZZ9.99.
+012400     03 FILLER                    PIC X(10) VALUE SPACES.
+012500     03 WS-RPT-TL-REGULAR         PIC ZZZ,ZZ9.99.
+012600     03 FILLER                    PIC X(01) VALUE SPACES.
+012700     03 WS-RPT-TL-OVERTIME        PIC ZZZ,ZZ9.99.
+012800     03 FILLER                    PIC X(01) VALUE SPACES.
+012900     03 WS-RPT-TL-TOTAL           PIC ZZZ,ZZ9.99.
+012910 01  WS-EXC-DETAIL.
+012920     03 WS-EXC-DT-DATE             PIC X(10).
+012930     03 FILLER                     PIC X(02) VALUE SPACES.
+012940     03 WS-EXC-DT-EMPLOYEE-ID      PIC X(07).
+012950     03 WS-EXC-DT-HOURS            PIC Z9.99.
+012960     03 FILLER                     PIC X(02) VALUE SPACES.
+012970     03 WS-EXC-DT-RATE             PIC Z9.99.
+012980     03 FILLER                     PIC X(02) VALUE SPACES.
+012990     03 WS-EXC-DT-REASON           PIC X(40).
+013000 SCREEN SECTION.
+013100 01  SCREEN-HEADER.
+013200     03 BLANK SCREEN.
+013300     03 LINE 01 COL 01 VALUE 'DAVID NGUYEN'.
+013400     03         COL 30 VALUE 'PAYROLL CALCULATION'.
+013500     03         COL 70 PIC X(10) FROM WS-HEADER-DATE.
+013600     03 LINE 02 COL 30 VALUE 'EMPLOYEE:'.
+013700     03         COL 40 PIC X(25) FROM WS-EMPLOYEE-NAME.
+013800 01  SCREEN-INPUT-FIELDS.
+013900     03 SCREEN-EMPLOYEE-ID.
+014000         05 LINE 6 COL 27 VALUE 'EMPLOYEE ID'.
+014100         05        COL 47 PIC X(05) TO WS-EMPLOYEE-ID.
+014200     03 SCREEN-HOURS.
+014300         05 LINE 7 COL 27 VALUE 'HOURS WORKED'.
+014400         05        COL 47 PIC Z9.99 TO WS-HOURS.
+014500 01  SCREEN-RESULT.
+014600     03 SCREEN-HEADER-RESULT.
+014700         05 LINE 7 COL 32 VALUE 'HOURS'.
+014800         05        COL 43 VALUE 'RATE'.
+014900         05        COL 52 VALUE 'EARNINGS'.
+015000     03 SCREEN-REGULAR.
+015100         05 LINE 8 COL 19 VALUE 'REGULAR'.
+015200         05        COL 32 PIC Z9.99 FROM WS-REGULAR-HOURS.
+015300         05        COL 42 PIC Z9.99 FROM WS-REGULAR-RATE.
+015400         05        COL 52 PIC Z,ZZ9.99 FROM WS-REGULAR-EARNINGS.
+015500     03 SCREEN-OVERTIME.
+015600         05 LINE 9 COL 19 VALUE 'OVERTIME'.
+015700         05        COL 32 PIC Z9.99 FROM WS-OVERTIME-HOURS.
+015800         05        COL 42 PIC ZZ9.99 FROM WS-OVERTIME-RATE.
+015900         05        COL 52 PIC Z,ZZ9.99 FROM WS-OVERTIME-EARNINGS.
+016000     03 SCREEN-TOTAL.
+016100         05 LINE 11 COL 19 VALUE 'TOTAL'.
+016200         05         COL 32 PIC Z9.99 FROM WS-TOTAL-HOURS.
+016300         05         COL 52 PIC ZZ,ZZ9.99 FROM WS-TOTAL-EARNINGS.
+016310     03 SCREEN-NET.
+016320         05 LINE 12 COL 19 VALUE 'NET PAY'.
+016330         05         COL 52 PIC Z,ZZ9.99 FROM WS-NET-EARNINGS.
+016400 01  SCREEN-EMPLOYEE-NOT-FOUND.
+016500     03 LINE 13 COL 19 VALUE 'EMPLOYEE ID NOT ON FILE - REENTER'.
+016510 01  SCREEN-EDIT-ERROR.
+016520     03 LINE 14 COL 19 VALUE
+016530         'HOURS MUST BE 0-80 AND RATE ABOVE MINIMUM WAGE'.
+016600 01  SCREEN-EXIT.
+016700     03 LINE 17 COL 25 PIC X TO WS-EXIT AUTO.
+016800     03         COL 16 VALUE 'PRESS ENTER TO CONTINUE (X=EXIT)'.
+016900 01  SCREEN-RESET.
+017000     03 LINE 10 COL 1 ERASE EOS.
+017100 01  SCREEN-END.
+017200     03 BLANK SCREEN.
+017300     03 LINE 25 COL 1 VALUE SPACES.
+017400 01  SCREEN-CLEAR.
+017500     03 BLANK SCREEN.
+017510 01  SCREEN-SIGNON.
+017520     03 BLANK SCREEN.
+017530     03 LINE 01 COL 01 VALUE 'DAVID NGUYEN'.
+017540     03         COL 30 VALUE 'PAYROLL CALCULATION'.
+017550     03 LINE 10 COL 27 VALUE 'OPERATOR ID'.
+017560     03         COL 47 PIC X(08) TO WS-OPERATOR-ID.
+017600 PROCEDURE DIVISION.
+017700 0000-MAINLINE.
+017800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017900     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+018000         UNTIL WS-EXIT EQUAL TO 'X'.
+018100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+018200     STOP RUN.
+018300 1000-INITIALIZE.
+018400     OPEN OUTPUT PAYROLL-REGISTER-FILE.
+018410     OPEN OUTPUT EXCEPTION-LOG-FILE.
+018420     OPEN OUTPUT GL-EXTRACT-FILE.
+018500     PERFORM 1100-GET-SCREEN-HDR-DATE THRU 1100-EXIT.
+018510     PERFORM 1150-GET-OPERATOR-ID THRU 1150-EXIT.
+018600 1000-EXIT.
+018700     EXIT.
+018800 1100-GET-SCREEN-HDR-DATE.
+018900     MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATE.
+019000     MOVE WS-SYS-DATE-MONTH TO WS-HEADER-MONTH.
+019100     MOVE WS-SYS-DATE-DAY TO WS-HEADER-DAY.
+019200     MOVE WS-SYS-DATE-YEAR TO WS-HEADER-YEAR.
+019210     MOVE WS-SYS-DATE-HOUR TO WS-TERM-TIME-HH.
+019220     MOVE WS-SYS-DATE-MINUTE TO WS-TERM-TIME-MM.
+019300 1100-EXIT.
+019400     EXIT.
+019410 1150-GET-OPERATOR-ID.
+019420     DISPLAY SCREEN-SIGNON.
+019430     ACCEPT SCREEN-SIGNON.
+019440     IF WS-OPERATOR-ID EQUAL TO SPACES
+019450         GO TO 1150-GET-OPERATOR-ID
+019460     END-IF.
+019470     DISPLAY SCREEN-CLEAR.
+019480 1150-EXIT.
+019490     EXIT.
+019500 2000-PROCESS-EMPLOYEE.
+019600     MOVE SPACES TO WS-EMPLOYEE-NAME.
+019700     DISPLAY SCREEN-HEADER.
+019800     PERFORM 2100-GET-VALID-EMPLOYEE THRU 2100-EXIT.
+019900     IF WS-EXIT EQUAL TO 'X'
+020000         GO TO 2000-EXIT
+020100     END-IF.
+020200     DISPLAY SCREEN-HEADER.
+020300     PERFORM 2150-GET-VALID-HOURS THRU 2150-EXIT.
+020305     IF WS-ABANDON-EMPLOYEE
+020306         MOVE SPACES TO WS-ABANDON-SW
+020307         GO TO 2000-EXIT
+020308     END-IF.
+020410     PERFORM 2180-UPDATE-YTD THRU 2180-EXIT.
+020500     DISPLAY SCREEN-CLEAR.
+020600     DISPLAY SCREEN-HEADER.
+020700     DISPLAY SCREEN-RESULT.
+020800     PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT.
+020810     PERFORM 2300-WRITE-GL-RECORD THRU 2300-EXIT.
+020900     PERFORM 2500-RESET-VALUES THRU 2500-EXIT.
+021000     DISPLAY SCREEN-EXIT.
+021100     ACCEPT SCREEN-EXIT.
+021200     DISPLAY SCREEN-RESET.
+021300 2000-EXIT.
+021400     EXIT.
+021500 2100-GET-VALID-EMPLOYEE.
+021600     DISPLAY SCREEN-INPUT-FIELDS.
+021700     ACCEPT SCREEN-EMPLOYEE-ID.
+021800     IF WS-EMPLOYEE-ID EQUAL TO SPACES
+021900         MOVE 'X' TO WS-EXIT
+022000         GO TO 2100-EXIT
+022100     END-IF.
+022200     MOVE WS-EMPLOYEE-ID TO LK-EMPLU-EMPLOYEE-ID.
+022300     CALL 'NGUYEN-P03-EMPLU' USING LK-EMPLU-AREA.
+022400     IF LK-EMPLU-NOT-FOUND
+022500         DISPLAY SCREEN-EMPLOYEE-NOT-FOUND
+022600         GO TO 2100-GET-VALID-EMPLOYEE
+022700     END-IF.
+022800     MOVE LK-EMPLU-EMPLOYEE-NAME TO WS-EMPLOYEE-NAME.
+022900     MOVE LK-EMPLU-PAY-RATE TO WS-RATE.
+023000 2100-EXIT.
+023100     EXIT.
+023110 2150-GET-VALID-HOURS.
+023115     DISPLAY SCREEN-HOURS.
+023120     ACCEPT SCREEN-HOURS.
+023130     PERFORM 2170-CALCULATE-REGULAR-OVERTIME THRU 2170-EXIT.
+023140     IF LK-CALC-INVALID-RATE
+023150         PERFORM 2160-LOG-EXCEPTION THRU 2160-EXIT
+023160         DISPLAY SCREEN-EDIT-ERROR
+023165         MOVE 'Y' TO WS-ABANDON-SW
+023167         GO TO 2150-EXIT
+023180     END-IF.
+023181     IF LK-CALC-INVALID-HOURS
+023182         PERFORM 2160-LOG-EXCEPTION THRU 2160-EXIT
+023183         DISPLAY SCREEN-EDIT-ERROR
+023184         GO TO 2150-GET-VALID-HOURS
+023185     END-IF.
+023190 2150-EXIT.
+023195     EXIT.
+023196 2160-LOG-EXCEPTION.
+023197     MOVE WS-HEADER-DATE TO WS-EXC-DT-DATE.
+023198     MOVE WS-EMPLOYEE-ID TO WS-EXC-DT-EMPLOYEE-ID.
+023199     MOVE WS-HOURS TO WS-EXC-DT-HOURS.
+023210     MOVE WS-RATE TO WS-EXC-DT-RATE.
+023220     IF LK-CALC-INVALID-HOURS
+023230         MOVE 'HOURS NOT IN RANGE 0-80' TO WS-EXC-DT-REASON
+023240     ELSE
+023250         MOVE 'RATE BELOW MINIMUM WAGE FLOOR' TO WS-EXC-DT-REASON
+023260     END-IF.
+023270     MOVE WS-EXC-DETAIL TO EXCEPTION-LOG-LINE.
+023280     WRITE EXCEPTION-LOG-LINE AFTER ADVANCING 1 LINE.
+023290 2160-EXIT.
+023295     EXIT.
+023299 2170-CALCULATE-REGULAR-OVERTIME.
+023300     MOVE WS-HOURS TO LK-CALC-HOURS.
+023400     MOVE WS-RATE TO LK-CALC-RATE.
+023450     MOVE LK-EMPLU-CLASSIFICATION-CODE TO
+023460         LK-CALC-CLASSIFICATION-CODE.
+023500     CALL 'NGUYEN-P03-CALC' USING LK-CALC-AREA.
+023510     PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT.
+023600     MOVE LK-CALC-REGULAR-HOURS TO WS-REGULAR-HOURS.
+023700     MOVE LK-CALC-REGULAR-RATE TO WS-REGULAR-RATE.
+023800     MOVE LK-CALC-REGULAR-EARNINGS TO WS-REGULAR-EARNINGS.
+023900     MOVE LK-CALC-OVERTIME-HOURS TO WS-OVERTIME-HOURS.
+024000     MOVE LK-CALC-OVERTIME-RATE TO WS-OVERTIME-RATE.
+024100     MOVE LK-CALC-OVERTIME-EARNINGS TO WS-OVERTIME-EARNINGS.
+024150     MOVE LK-CALC-DOUBLETIME-EARNINGS TO WS-DOUBLETIME-EARNINGS.
+024200     MOVE LK-CALC-TOTAL-HOURS TO WS-TOTAL-HOURS.
+024300     MOVE LK-CALC-TOTAL-EARNINGS TO WS-TOTAL-EARNINGS.
+024310     MOVE LK-CALC-FEDERAL-WITHHOLDING TO WS-FEDERAL-WITHHOLDING.
+024320     MOVE LK-CALC-STATE-WITHHOLDING TO WS-STATE-WITHHOLDING.
+024330     MOVE LK-CALC-NET-EARNINGS TO WS-NET-EARNINGS.
+024400 2170-EXIT.
+024500     EXIT.
+024510 2180-UPDATE-YTD.
+024520     MOVE WS-EMPLOYEE-ID TO LK-YTDUP-EMPLOYEE-ID.
+024530     MOVE WS-TOTAL-HOURS TO LK-YTDUP-HOURS.
+024540     MOVE WS-REGULAR-EARNINGS TO LK-YTDUP-REGULAR-EARNINGS.
+024550     MOVE WS-OVERTIME-EARNINGS TO LK-YTDUP-OVERTIME-EARNINGS.
+024555     MOVE WS-DOUBLETIME-EARNINGS TO LK-YTDUP-DOUBLETIME-EARNINGS.
+024560     MOVE WS-TOTAL-EARNINGS TO LK-YTDUP-TOTAL-EARNINGS.
+024570     MOVE WS-NET-EARNINGS TO LK-YTDUP-NET-EARNINGS.
+024580     CALL 'NGUYEN-P03-YTDUP' USING LK-YTDUP-AREA.
+024590 2180-EXIT.
+024591     EXIT.
+024600 2200-WRITE-DETAIL-LINE.
+024700     IF WS-RPT-LINE-NO >= WS-RPT-MAX-LINES
+024800         PERFORM 2210-WRITE-PAGE-HEADERS THRU 2210-EXIT
+024900     END-IF.
+025000     MOVE WS-EMPLOYEE-ID TO WS-RPT-DT-EMPLOYEE-ID.
+025100     MOVE WS-EMPLOYEE-NAME TO WS-RPT-DT-EMPLOYEE-NAME.
+025200     MOVE WS-TOTAL-HOURS TO WS-RPT-DT-HOURS.
+025300     MOVE WS-RATE TO WS-RPT-DT-RATE.
+025400     MOVE WS-REGULAR-EARNINGS TO WS-RPT-DT-REGULAR.
+025500     MOVE WS-OVERTIME-EARNINGS TO WS-RPT-DT-OVERTIME.
+025600     MOVE WS-TOTAL-EARNINGS TO WS-RPT-DT-TOTAL.
+025700     MOVE WS-RPT-DETAIL TO PAYROLL-REGISTER-LINE.
+025800     WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 1 LINE.
+025900     ADD 1 TO WS-RPT-LINE-NO.
+026000     ADD 1 TO WS-RPT-EMPLOYEES.
+026100     ADD WS-TOTAL-HOURS TO WS-RPT-GRAND-HOURS.
+026200     ADD WS-REGULAR-EARNINGS TO WS-RPT-GRAND-REGULAR.
+026300     ADD WS-OVERTIME-EARNINGS TO WS-RPT-GRAND-OVERTIME.
+026400     ADD WS-TOTAL-EARNINGS TO WS-RPT-GRAND-TOTAL.
+026500 2200-EXIT.
+026600     EXIT.
+026601 2210-WRITE-PAGE-HEADERS.
+026602     ADD 1 TO WS-RPT-PAGE-NO.
+026603     MOVE WS-RPT-PAGE-NO TO WS-RPT-H1-PAGE.
+026604     MOVE WS-HEADER-DATE TO WS-RPT-H1-RUN-DATE.
+026605     MOVE WS-RPT-HEADER-1 TO PAYROLL-REGISTER-LINE.
+026606     IF WS-RPT-PAGE-NO = 1
+026607         WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 1 LINE
+026608     ELSE
+026609         WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING PAGE
+026611     END-IF.
+026612     MOVE WS-RPT-COLUMN-HDR TO PAYROLL-REGISTER-LINE.
+026613     WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 2 LINES.
+026614     MOVE 0 TO WS-RPT-LINE-NO.
+026615 2210-EXIT.
+026616     EXIT.
+026617 2300-WRITE-GL-RECORD.
+026620     MOVE WS-EMPLOYEE-ID TO GL-EMPLOYEE-ID.
+026630     MOVE LK-EMPLU-DEPARTMENT-CODE TO GL-DEPARTMENT-CODE.
+026640     MOVE WS-SYS-DATE-YEAR TO GL-RUN-YEAR.
+026650     MOVE WS-SYS-DATE-MONTH TO GL-RUN-MONTH.
+026660     MOVE WS-SYS-DATE-DAY TO GL-RUN-DAY.
+026670     MOVE WS-TOTAL-EARNINGS TO GL-GROSS-EARNINGS.
+026680     MOVE WS-NET-EARNINGS TO GL-NET-EARNINGS.
+026690     WRITE GL-SUMMARY-RECORD.
+026695 2300-EXIT.
+026699     EXIT.
+026701 2400-WRITE-AUDIT-RECORD.
+026702     MOVE WS-OPERATOR-ID TO LK-AUDIT-OPERATOR-ID.
+026703     MOVE WS-HEADER-DATE TO LK-AUDIT-TERM-DATE.
+026704     MOVE WS-TERM-TIME TO LK-AUDIT-TERM-TIME.
+026705     MOVE WS-EMPLOYEE-ID TO LK-AUDIT-EMPLOYEE-ID.
+026706     MOVE LK-CALC-HOURS TO LK-AUDIT-HOURS.
+026707     MOVE LK-CALC-RATE TO LK-AUDIT-RATE.
+026708     MOVE LK-CALC-TOTAL-EARNINGS TO LK-AUDIT-EARNINGS.
+026709     CALL 'NGUYEN-P03-AUDIT' USING LK-AUDIT-AREA.
+026710 2400-EXIT.
+026711     EXIT.
+028200 2500-RESET-VALUES.
+028300     MOVE 0.00 TO WS-HOURS.
+028400     MOVE 0.00 TO WS-RATE.
+028500     MOVE 0.00 TO WS-REGULAR-HOURS.
+028600     MOVE 0.00 TO WS-REGULAR-RATE.
+028700     MOVE 0.00 TO WS-REGULAR-EARNINGS.
+028800     MOVE 0.00 TO WS-OVERTIME-HOURS.
+028900     MOVE 0.00 TO WS-OVERTIME-RATE.
+029000     MOVE 0.00 TO WS-OVERTIME-EARNINGS.
+029050     MOVE 0.00 TO WS-DOUBLETIME-EARNINGS.
+029100     MOVE 0.00 TO WS-TOTAL-HOURS.
+029200     MOVE 0.00 TO WS-TOTAL-EARNINGS.
+029210     MOVE 0.00 TO WS-FEDERAL-WITHHOLDING.
+029220     MOVE 0.00 TO WS-STATE-WITHHOLDING.
+029230     MOVE 0.00 TO WS-NET-EARNINGS.
+029300 2500-EXIT.
+029400     EXIT.
+029500 9000-TERMINATE.
+029600     IF WS-RPT-EMPLOYEES > 0
+029700         PERFORM 9100-WRITE-GRAND-TOTAL THRU 9100-EXIT
+029800     END-IF.
+029900     CLOSE PAYROLL-REGISTER-FILE.
+029910     CLOSE EXCEPTION-LOG-FILE.
+029920     CLOSE GL-EXTRACT-FILE.
+030000 9000-EXIT.
+030100     EXIT.
+030200 9100-WRITE-GRAND-TOTAL.
+030300     MOVE WS-RPT-GRAND-HOURS TO WS-RPT-TL-HOURS.
+030400     MOVE WS-RPT-GRAND-REGULAR TO WS-RPT-TL-REGULAR.
+030500     MOVE WS-RPT-GRAND-OVERTIME TO WS-RPT-TL-OVERTIME.
+030600     MOVE WS-RPT-GRAND-TOTAL TO WS-RPT-TL-TOTAL.
+030700     MOVE WS-RPT-TOTAL-LINE TO PAYROLL-REGISTER-LINE.
+030800     WRITE PAYROLL-REGISTER-LINE AFTER ADVANCING 2 LINES.
+030900 9100-EXIT.
+031000     EXIT.
+031100 END PROGRAM NGUYEN-P03-PAY-SCREEN.
