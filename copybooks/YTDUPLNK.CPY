@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    COPYBOOK:  YTDUPLNK.CPY
+      *    TITLE:     LINKAGE AREA FOR NGUYEN-P03-YTDUP
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   PASSED BY REFERENCE ON EVERY CALL TO THE YEAR-TO-
+      *               DATE UPDATE SUBPROGRAM.  CALLER LOADS THE CURRENT
+      *               PAY PERIOD'S HOURS AND EARNINGS FOR ONE EMPLOYEE
+      *               AND THE SUBPROGRAM ADDS THEM INTO THAT EMPLOYEE'S
+      *               YEAR-TO-DATE RECORD AND RETURNS THE NEW RUNNING
+      *               TOTALS.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      *    03/09/2026 DN    WIDENED THE CURRENT-PERIOD EARNINGS FIELDS
+      *                     TO PIC 9(5)V9(2) TO MATCH CALCLINK.CPY, AND
+      *                     ADDED LK-YTDUP-DOUBLETIME-EARNINGS/YTD-
+      *                     DOUBLETIME-EARNINGS SO DOUBLE-TIME DOLLARS
+      *                     GET THEIR OWN YTD BUCKET INSTEAD OF ONLY
+      *                     SHOWING UP IN THE TOTAL.
+      ******************************************************************
+       01  LK-YTDUP-AREA.
+           03  LK-YTDUP-EMPLOYEE-ID          PIC X(05).
+           03  LK-YTDUP-HOURS                 PIC 9(2)V9(2).
+           03  LK-YTDUP-REGULAR-EARNINGS       PIC 9(5)V9(2).
+           03  LK-YTDUP-OVERTIME-EARNINGS      PIC 9(5)V9(2).
+           03  LK-YTDUP-DOUBLETIME-EARNINGS    PIC 9(5)V9(2).
+           03  LK-YTDUP-TOTAL-EARNINGS         PIC 9(5)V9(2).
+           03  LK-YTDUP-NET-EARNINGS           PIC 9(5)V9(2).
+           03  LK-YTDUP-YTD-HOURS              PIC 9(06)V9(02).
+           03  LK-YTDUP-YTD-REGULAR-EARNINGS   PIC 9(07)V9(02).
+           03  LK-YTDUP-YTD-OVERTIME-EARNINGS  PIC 9(07)V9(02).
+           03  LK-YTDUP-YTD-DOUBLETIME-EARNINGS PIC 9(07)V9(02).
+           03  LK-YTDUP-YTD-TOTAL-EARNINGS     PIC 9(07)V9(02).
+           03  LK-YTDUP-YTD-NET-EARNINGS       PIC 9(07)V9(02).
