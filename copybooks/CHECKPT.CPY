@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    COPYBOOK:  CHECKPT.CPY
+      *    TITLE:     BATCH PAYROLL RESTART CHECKPOINT RECORD
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   WRITTEN PERIODICALLY DURING THE BATCH PAYROLL RUN
+      *               SO A JOB THAT ABENDS PARTWAY THROUGH CAN BE
+      *               RESTARTED WITHOUT REPROCESSING - AND DOUBLE
+      *               POSTING - EMPLOYEES ALREADY COMPLETED.  HOLDS
+      *               ONLY THE LAST EMPLOYEE ID SUCCESSFULLY POSTED -
+      *               THE RESTARTED RUN SKIPS THE TIME CARD FILE
+      *               FORWARD TO THAT POINT BEFORE RESUMING.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      *    03/09/2026 DN    ADDED THE PAGE NUMBER AND GRAND-TOTAL
+      *                     ACCUMULATORS - A RESTARTED RUN WAS STARTING
+      *                     THEM BACK AT ZERO EVEN THOUGH IT APPENDS TO
+      *                     THE SAME PAYROLL REGISTER THE ABENDED RUN
+      *                     ALREADY WROTE TO, GARBLING THE PAGE
+      *                     HEADERS AND UNDERSTATING THE GRAND TOTALS
+      *                     LINE.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           03  CP-LAST-EMPLOYEE-ID           PIC X(05).
+           03  CP-CHECKPOINT-DATE            PIC X(10).
+           03  CP-PAGE-NO                    PIC 9(04).
+           03  CP-GRAND-HOURS                PIC 9(06)V9(02).
+           03  CP-GRAND-REGULAR              PIC 9(07)V9(02).
+           03  CP-GRAND-OVERTIME             PIC 9(07)V9(02).
+           03  CP-GRAND-TOTAL                PIC 9(07)V9(02).
+           03  FILLER                        PIC X(05).
