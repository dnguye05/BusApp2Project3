@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:  TIMECARD.CPY
+      *    TITLE:     TIME CARD RECORD LAYOUT
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   ONE RECORD PER EMPLOYEE PER PAY PERIOD ON THE
+      *               SEQUENTIAL TIME CARD FILE FED TO THE OVERNIGHT
+      *               BATCH PAYROLL RUN.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/02/2026 DN    ORIGINAL LAYOUT CREATED.
+      ******************************************************************
+       01  TIME-CARD-RECORD.
+           03  TC-EMPLOYEE-ID              PIC X(05).
+           03  TC-HOURS-WORKED              PIC 9(2)V9(2).
+           03  FILLER                       PIC X(20).
