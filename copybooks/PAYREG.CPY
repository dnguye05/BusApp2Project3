@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:  PAYREG.CPY
+      *    TITLE:     PAYROLL REGISTER PRINT LINE
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   ONE PRINT LINE FOR THE PAYROLL REGISTER REPORT.
+      *               INDIVIDUAL HEADER/DETAIL/TOTAL LAYOUTS ARE BUILT
+      *               IN WORKING-STORAGE AND MOVED HERE BEFORE EACH
+      *               WRITE.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/02/2026 DN    ORIGINAL LAYOUT CREATED.
+      *    03/09/2026 DN    WIDENED TO X(86) - THE DETAIL AND GRAND-
+      *                     TOTAL LINE LAYOUTS BOTH RUN LONGER THAN
+      *                     80 BYTES AND WERE BEING TRUNCATED ON THE
+      *                     MOVE TO THIS RECORD.
+      ******************************************************************
+       01  PAYROLL-REGISTER-LINE            PIC X(86).
