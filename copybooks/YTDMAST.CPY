@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    COPYBOOK:  YTDMAST.CPY
+      *    TITLE:     YEAR-TO-DATE EARNINGS RECORD LAYOUT
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   RECORD LAYOUT FOR THE INDEXED YEAR-TO-DATE
+      *               EARNINGS FILE.  KEYED BY YE-EMPLOYEE-ID.  ONE
+      *               RECORD PER EMPLOYEE, ACCUMULATING HOURS AND
+      *               EARNINGS ACROSS ALL PAY PERIODS IN THE CURRENT
+      *               CALENDAR YEAR.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      *    03/09/2026 DN    ADDED YE-YTD-DOUBLETIME-EARNINGS, CARVED OUT
+      *                     OF EXISTING FILLER, SO DOUBLE-TIME DOLLARS
+      *                     GET THEIR OWN YTD BUCKET INSTEAD OF ONLY
+      *                     SHOWING UP IN YE-YTD-TOTAL-EARNINGS.
+      ******************************************************************
+       01  YTD-EARNINGS-RECORD.
+           03  YE-EMPLOYEE-ID              PIC X(05).
+           03  YE-YEAR                     PIC 9(04).
+           03  YE-YTD-HOURS                PIC 9(06)V9(02).
+           03  YE-YTD-REGULAR-EARNINGS     PIC 9(07)V9(02).
+           03  YE-YTD-OVERTIME-EARNINGS    PIC 9(07)V9(02).
+           03  YE-YTD-DOUBLETIME-EARNINGS  PIC 9(07)V9(02).
+           03  YE-YTD-TOTAL-EARNINGS       PIC 9(07)V9(02).
+           03  YE-YTD-NET-EARNINGS         PIC 9(07)V9(02).
+           03  FILLER                      PIC X(01).
