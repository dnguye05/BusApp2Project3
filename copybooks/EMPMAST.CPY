@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK:  EMPMAST.CPY
+      *    TITLE:     EMPLOYEE MASTER RECORD LAYOUT
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   RECORD LAYOUT FOR THE INDEXED EMPLOYEE MASTER
+      *               FILE.  KEYED BY EM-EMPLOYEE-ID.  SHARED BY ALL
+      *               PROGRAMS THAT LOOK UP PAY RATE, NAME, DEPARTMENT
+      *               OR CLASSIFICATION FOR AN EMPLOYEE.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    02/23/2022 DN    ORIGINAL LAYOUT CREATED.
+      ******************************************************************
+       01  EMPLOYEE-MASTER-RECORD.
+           03  EM-EMPLOYEE-ID              PIC X(05).
+           03  EM-EMPLOYEE-NAME             PIC X(25).
+           03  EM-PAY-RATE                  PIC 9(2)V9(2).
+           03  EM-DEPARTMENT-CODE           PIC X(02).
+           03  EM-CLASSIFICATION-CODE       PIC X(02).
+           03  FILLER                       PIC X(10).
