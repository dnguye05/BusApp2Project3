@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    COPYBOOK:  WHTABLE.CPY
+      *    TITLE:     FEDERAL/STATE WITHHOLDING PERCENTAGE TABLE
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   BRACKET TABLE OF FEDERAL AND STATE WITHHOLDING
+      *               PERCENTAGES APPLIED AGAINST GROSS EARNINGS FOR A
+      *               PAY PERIOD.  BRACKETS ARE IN ASCENDING ORDER BY
+      *               UPPER EARNINGS LIMIT - THE LAST BRACKET'S LIMIT
+      *               COVERS ANY REMAINING HIGHER EARNINGS.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      ******************************************************************
+       01  WH-TABLE-DATA.
+           03  FILLER                  PIC X(14) VALUE
+               '05000010000300'.
+           03  FILLER                  PIC X(14) VALUE
+               '10000015000500'.
+           03  FILLER                  PIC X(14) VALUE
+               '99999920000700'.
+       01  WH-TABLE REDEFINES WH-TABLE-DATA.
+           03  WH-BRACKET OCCURS 3 TIMES INDEXED BY WH-IDX.
+               05  WH-UPPER-LIMIT      PIC 9(4)V9(2).
+               05  WH-FEDERAL-PCT      PIC 9(2)V9(2).
+               05  WH-STATE-PCT        PIC 9(2)V9(2).
