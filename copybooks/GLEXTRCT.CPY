@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:  GLEXTRCT.CPY
+      *    TITLE:     GENERAL LEDGER SUMMARY EXTRACT RECORD LAYOUT
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   ONE FIXED-FORMAT RECORD PER EMPLOYEE PAID, WRITTEN
+      *               AFTER EACH PAYROLL RUN FOR THE GENERAL LEDGER LOAD
+      *               JOB TO POST GROSS AND NET PAY BY DEPARTMENT.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      ******************************************************************
+       01  GL-SUMMARY-RECORD.
+           03  GL-EMPLOYEE-ID              PIC X(05).
+           03  GL-DEPARTMENT-CODE          PIC X(02).
+           03  GL-RUN-DATE.
+               05  GL-RUN-YEAR             PIC 9(04).
+               05  GL-RUN-MONTH            PIC 9(02).
+               05  GL-RUN-DAY              PIC 9(02).
+           03  GL-GROSS-EARNINGS           PIC 9(07)V9(02).
+           03  GL-NET-EARNINGS             PIC 9(07)V9(02).
+           03  FILLER                      PIC X(10).
