@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK:  EMPLULNK.CPY
+      *    TITLE:     LINKAGE AREA FOR NGUYEN-P03-EMPLU
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   PASSED BY REFERENCE ON EVERY CALL TO THE EMPLOYEE
+      *               LOOKUP SUBPROGRAM.  CALLER LOADS THE EMPLOYEE ID
+      *               AND THE SUBPROGRAM RETURNS NAME, PAY RATE,
+      *               DEPARTMENT AND CLASSIFICATION FROM THE EMPLOYEE
+      *               MASTER, OR A NOT-FOUND RETURN CODE.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/02/2026 DN    ORIGINAL LAYOUT CREATED.
+      ******************************************************************
+       01  LK-EMPLU-AREA.
+           03  LK-EMPLU-EMPLOYEE-ID          PIC X(05).
+           03  LK-EMPLU-EMPLOYEE-NAME         PIC X(25).
+           03  LK-EMPLU-PAY-RATE              PIC 9(2)V9(2).
+           03  LK-EMPLU-DEPARTMENT-CODE       PIC X(02).
+           03  LK-EMPLU-CLASSIFICATION-CODE   PIC X(02).
+           03  LK-EMPLU-RETURN-CODE           PIC 9(02).
+               88  LK-EMPLU-FOUND                     VALUE 0.
+               88  LK-EMPLU-NOT-FOUND                 VALUE 10.
