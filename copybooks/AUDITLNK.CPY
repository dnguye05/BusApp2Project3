@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:  AUDITLNK.CPY
+      *    TITLE:     LINKAGE AREA FOR NGUYEN-P03-AUDIT
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   PASSED BY REFERENCE ON EVERY CALL TO THE AUDIT
+      *               TRAIL SUBPROGRAM.  CALLER LOADS THE OPERATOR,
+      *               EMPLOYEE AND CALCULATION DETAILS AND THE
+      *               SUBPROGRAM WRITES ONE AUDIT LOG RECORD.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      *    03/09/2026 DN    WIDENED LK-AUDIT-EARNINGS TO PIC 9(5)V9(2)
+      *                     TO MATCH THE WIDENED LK-CALC-TOTAL-EARNINGS
+      *                     IT IS LOADED FROM.
+      ******************************************************************
+       01  LK-AUDIT-AREA.
+           03  LK-AUDIT-OPERATOR-ID          PIC X(08).
+           03  LK-AUDIT-TERM-DATE            PIC X(10).
+           03  LK-AUDIT-TERM-TIME            PIC X(08).
+           03  LK-AUDIT-EMPLOYEE-ID          PIC X(05).
+           03  LK-AUDIT-HOURS                PIC 9(2)V9(2).
+           03  LK-AUDIT-RATE                 PIC 9(2)V9(2).
+           03  LK-AUDIT-EARNINGS             PIC 9(5)V9(2).
