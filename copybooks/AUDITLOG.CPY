@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:  AUDITLOG.CPY
+      *    TITLE:     AUDIT TRAIL PRINT LINE
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   ONE LINE WRITTEN TO THE AUDIT LOG FOR EVERY PASS
+      *               THROUGH THE CALCULATION PARAGRAPHS, FOR COMPLIANCE
+      *               RECONSTRUCTION OF WHO CALCULATED WHAT PAY AND WHEN.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      ******************************************************************
+       01  AUDIT-LOG-LINE                  PIC X(80).
