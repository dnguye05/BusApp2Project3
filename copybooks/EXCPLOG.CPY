@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:  EXCPLOG.CPY
+      *    TITLE:     EXCEPTION LOG PRINT LINE
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   ONE LINE FOR THE EXCEPTION LOG OF REJECTED PAY
+      *               CALCULATIONS.  INDIVIDUAL DETAIL LAYOUTS ARE
+      *               BUILT IN WORKING-STORAGE AND MOVED HERE BEFORE
+      *               EACH WRITE.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED.
+      ******************************************************************
+       01  EXCEPTION-LOG-LINE              PIC X(80).
