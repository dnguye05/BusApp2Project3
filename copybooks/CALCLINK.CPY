@@ -0,0 +1,54 @@
+      ******************************************************************
+      *    COPYBOOK:  CALCLINK.CPY
+      *    TITLE:     LINKAGE AREA FOR NGUYEN-P03-CALC
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   PASSED BY REFERENCE ON EVERY CALL TO THE REGULAR/
+      *               OVERTIME CALCULATION SUBPROGRAM.  CALLER LOADS
+      *               HOURS AND RATE AND THE SUBPROGRAM RETURNS THE
+      *               REGULAR AND OVERTIME BREAKDOWN.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/02/2026 DN    ORIGINAL LAYOUT CREATED.
+      *    03/09/2026 DN    ADDED FEDERAL/STATE WITHHOLDING AND NET
+      *                     EARNINGS - THE SUBPROGRAM NOW RETURNS TAKE
+      *                     HOME PAY, NOT JUST GROSS.
+      *    03/09/2026 DN    ADDED LK-CALC-RETURN-CODE - THE SUBPROGRAM
+      *                     NOW EDITS HOURS AND RATE BEFORE COMPUTING
+      *                     AND REFUSES TO CALCULATE ON BAD INPUT.
+      *    03/09/2026 DN    ADDED LK-CALC-CLASSIFICATION-CODE AND
+      *                     DOUBLE-TIME HOURS/RATE/EARNINGS - OVERTIME
+      *                     THRESHOLD AND MULTIPLIERS ARE NOW LOOKED UP
+      *                     BY CLASSIFICATION INSTEAD OF BEING FIXED AT
+      *                     40 HOURS AND TIME-AND-A-HALF.
+      *    03/09/2026 DN    WIDENED THE EARNINGS AND WITHHOLDING FIELDS
+      *                     TO PIC 9(5)V9(2) - AN 80-HOUR WEEK AT THE
+      *                     DOUBLE-TIME RATE CAN TOTAL OVER $9,999.99,
+      *                     WHICH OVERFLOWED THE OLD PIC 9(4)V9(2).
+      *    03/09/2026 DN    WIDENED LK-CALC-OVERTIME-RATE AND LK-CALC-
+      *                     DOUBLETIME-RATE TO PIC 9(3)V9(2) - A PAY
+      *                     RATE OF $50+/HR TIMES THE 2.00 DOUBLE-TIME
+      *                     MULTIPLIER OVERFLOWED THE OLD PIC 9(2)V9(2).
+      ******************************************************************
+       01  LK-CALC-AREA.
+           03  LK-CALC-HOURS                 PIC 9(2)V9(2).
+           03  LK-CALC-RATE                  PIC 9(2)V9(2).
+           03  LK-CALC-CLASSIFICATION-CODE    PIC X(02).
+           03  LK-CALC-REGULAR-HOURS          PIC 9(2)V9(2).
+           03  LK-CALC-REGULAR-RATE           PIC 9(2)V9(2).
+           03  LK-CALC-REGULAR-EARNINGS       PIC 9(5)V9(2).
+           03  LK-CALC-OVERTIME-HOURS         PIC 9(2)V9(2).
+           03  LK-CALC-OVERTIME-RATE          PIC 9(3)V9(2).
+           03  LK-CALC-OVERTIME-EARNINGS      PIC 9(5)V9(2).
+           03  LK-CALC-DOUBLETIME-HOURS       PIC 9(2)V9(2).
+           03  LK-CALC-DOUBLETIME-RATE        PIC 9(3)V9(2).
+           03  LK-CALC-DOUBLETIME-EARNINGS    PIC 9(5)V9(2).
+           03  LK-CALC-TOTAL-HOURS            PIC 9(2)V9(2).
+           03  LK-CALC-TOTAL-EARNINGS         PIC 9(5)V9(2).
+           03  LK-CALC-FEDERAL-WITHHOLDING    PIC 9(5)V9(2).
+           03  LK-CALC-STATE-WITHHOLDING      PIC 9(5)V9(2).
+           03  LK-CALC-NET-EARNINGS           PIC 9(5)V9(2).
+           03  LK-CALC-RETURN-CODE            PIC 9(02).
+               88  LK-CALC-OK                         VALUE 0.
+               88  LK-CALC-INVALID-HOURS              VALUE 10.
+               88  LK-CALC-INVALID-RATE               VALUE 20.
