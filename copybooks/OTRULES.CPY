@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    COPYBOOK:  OTRULES.CPY
+      *    TITLE:     OVERTIME/DOUBLE-TIME RULE TABLE BY CLASSIFICATION
+      *    AUTHOR:    DAVID NGUYEN
+      *    REMARKS:   TABLE OF OVERTIME THRESHOLDS AND MULTIPLIERS BY
+      *               EMPLOYEE CLASSIFICATION CODE.  THRESHOLD-1 IS THE
+      *               HOURS CUTOFF WHERE OVERTIME (MULTIPLIER-1) BEGINS.
+      *               THRESHOLD-2 IS THE HOURS CUTOFF WHERE DOUBLE TIME
+      *               (MULTIPLIER-2) BEGINS.  CLASSIFICATION '**' IS THE
+      *               CATCH-ALL DEFAULT RULE FOR ANY CLASSIFICATION NOT
+      *               LISTED EXPLICITLY, AND MUST REMAIN THE LAST ROW.
+      *----------------------------------------------------------------
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    03/09/2026 DN    ORIGINAL LAYOUT CREATED - WAREHOUSE UNION
+      *                     CLASSIFICATION 'WH' GETS DOUBLE TIME PAST
+      *                     60 HOURS, PART-TIME CLASSIFICATION 'PT'
+      *                     GOES INTO OVERTIME PAST 30 HOURS, ALL
+      *                     OTHER CLASSIFICATIONS GET THE STANDARD
+      *                     40 HOUR / TIME-AND-A-HALF RULE.
+      ******************************************************************
+       01  OT-RULE-TABLE-DATA.
+           03  FILLER                  PIC X(16) VALUE
+               'WH40001506000200'.
+           03  FILLER                  PIC X(16) VALUE
+               'PT30001506000200'.
+           03  FILLER                  PIC X(16) VALUE
+               '**40001506000200'.
+       01  OT-RULE-TABLE REDEFINES OT-RULE-TABLE-DATA.
+           03  OT-RULE OCCURS 3 TIMES INDEXED BY OT-IDX.
+               05  OT-CLASSIFICATION-CODE PIC X(02).
+               05  OT-THRESHOLD-1          PIC 9(2)V9(2).
+               05  OT-MULTIPLIER-1         PIC 9(1)V9(2).
+               05  OT-THRESHOLD-2          PIC 9(2)V9(2).
+               05  OT-MULTIPLIER-2         PIC 9(1)V9(2).
