@@ -0,0 +1,91 @@
+000100******************************************************************
+000200*    PROGRAM:      NGUYEN-P03-AUDIT
+000300*    AUTHOR:       DAVID NGUYEN
+000400*    INSTALLATION: PAYROLL DATA PROCESSING
+000500*    DATE-WRITTEN: MARCH 9, 2026
+000600*    DATE-COMPILED:
+000700*    PURPOSE:      AUDIT TRAIL SUBPROGRAM.  GIVEN THE OPERATOR ID,
+000800*                  TERMINAL DATE/TIME, EMPLOYEE ID AND THE HOURS/
+000900*                  RATE/EARNINGS JUST CALCULATED, WRITES ONE
+001000*                  AUDIT LOG RECORD TO AUDIT-LOG-FILE FOR
+001100*                  COMPLIANCE RECONSTRUCTION.  SHARED BY THE
+001200*                  ONLINE PAY SCREEN AND THE BATCH PAYROLL RUN SO
+001300*                  EVERY PASS THROUGH THE CALCULATION PARAGRAPHS
+001400*                  IS LOGGED THE SAME WAY.  THE AUDIT FILE IS
+001410*                  OPENED ON THE FIRST CALL AND LEFT OPEN FOR
+001420*                  SUBSEQUENT CALLS.
+001600*-----------------------------------------------------------------
+001700*    MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRIPTION
+001900*    03/09/2026 DN    ORIGINAL PROGRAM WRITTEN.
+001910*    03/09/2026 DN    OPEN THE LOG WITH EXTEND INSTEAD OF OUTPUT
+001920*                     SO AN EXISTING AUDIT TRAIL IS APPENDED TO,
+001930*                     NOT ERASED, ON EVERY NEW RUN.
+001940*    03/09/2026 DN    WIDENED WS-AUD-DT-EARNINGS TO MATCH THE
+001950*                     WIDENED LK-AUDIT-EARNINGS.
+002000******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. NGUYEN-P03-AUDIT.
+002300 AUTHOR. DAVID NGUYEN.
+002400 INSTALLATION. PAYROLL DATA PROCESSING.
+002500 DATE-WRITTEN. MARCH 9, 2026.
+002600 DATE-COMPILED.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-AUDITLOG-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-LOG-FILE.
+003600 COPY AUDITLOG.
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-FILE-STATUSES.
+003900     03 WS-AUDITLOG-STATUS        PIC X(02) VALUE "00".
+004000 01  WS-SWITCHES.
+004100     03 WS-FILE-OPEN-SW           PIC X(01) VALUE 'N'.
+004200        88 WS-FILE-IS-OPEN                   VALUE 'Y'.
+004300 01  WS-AUDIT-DETAIL.
+004400     03 WS-AUD-DT-OPERATOR-ID      PIC X(08).
+004500     03 FILLER                     PIC X(02) VALUE SPACES.
+004600     03 WS-AUD-DT-TERM-DATE        PIC X(10).
+004700     03 FILLER                     PIC X(02) VALUE SPACES.
+004800     03 WS-AUD-DT-TERM-TIME        PIC X(08).
+004900     03 FILLER                     PIC X(02) VALUE SPACES.
+005000     03 WS-AUD-DT-EMPLOYEE-ID      PIC X(07).
+005100     03 WS-AUD-DT-HOURS            PIC Z9.99.
+005200     03 FILLER                     PIC X(02) VALUE SPACES.
+005300     03 WS-AUD-DT-RATE             PIC Z9.99.
+005400     03 FILLER                     PIC X(02) VALUE SPACES.
+005500     03 WS-AUD-DT-EARNINGS         PIC ZZ,ZZ9.99.
+005600 LINKAGE SECTION.
+005700 COPY AUDITLNK.
+005800 PROCEDURE DIVISION USING LK-AUDIT-AREA.
+005900 0000-MAINLINE.
+006000     IF NOT WS-FILE-IS-OPEN
+006100         PERFORM 1000-OPEN-AUDIT-FILE THRU 1000-EXIT
+006200     END-IF.
+006300     PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT.
+006400     GOBACK.
+006500 1000-OPEN-AUDIT-FILE.
+006550     OPEN EXTEND AUDIT-LOG-FILE.
+006560     IF WS-AUDITLOG-STATUS NOT EQUAL TO '00'
+006570         OPEN OUTPUT AUDIT-LOG-FILE
+006580     END-IF.
+006700     MOVE 'Y' TO WS-FILE-OPEN-SW.
+006800 1000-EXIT.
+006900     EXIT.
+007000 2000-WRITE-AUDIT-RECORD.
+007100     MOVE LK-AUDIT-OPERATOR-ID TO WS-AUD-DT-OPERATOR-ID.
+007200     MOVE LK-AUDIT-TERM-DATE TO WS-AUD-DT-TERM-DATE.
+007300     MOVE LK-AUDIT-TERM-TIME TO WS-AUD-DT-TERM-TIME.
+007400     MOVE LK-AUDIT-EMPLOYEE-ID TO WS-AUD-DT-EMPLOYEE-ID.
+007500     MOVE LK-AUDIT-HOURS TO WS-AUD-DT-HOURS.
+007600     MOVE LK-AUDIT-RATE TO WS-AUD-DT-RATE.
+007700     MOVE LK-AUDIT-EARNINGS TO WS-AUD-DT-EARNINGS.
+007800     MOVE WS-AUDIT-DETAIL TO AUDIT-LOG-LINE.
+007900     WRITE AUDIT-LOG-LINE AFTER ADVANCING 1 LINE.
+008000 2000-EXIT.
+008100     EXIT.
+008200 END PROGRAM NGUYEN-P03-AUDIT.
